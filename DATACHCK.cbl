@@ -17,7 +17,14 @@
        01  WS-SITUACAO-DATA                PIC X(01).
            88  DATA-INVALIDA                       VALUE '0'.
            88  DATA-VALIDA                         VALUE '1'.
-       
+
+       01  WS-DATA-CORRENTE.
+           05 WS-CHK-ANO                   PIC 9(04).
+           05 WS-CHK-MES                   PIC 9(02).
+           05 WS-CHK-DIA                   PIC 9(02).
+
+       01  WS-QTD-DIAS-MES                 PIC 9(02).
+
        01  WS-CALCULO-BISSEXTO.
            05 WS-Q4                        PIC 9(06) COMP.
            05 WS-Q100                      PIC 9(06) COMP.
@@ -27,66 +34,246 @@
            05 WS-R100                      PIC 9(06) COMP.
            05 WS-R400                      PIC 9(06) COMP.
            05 WS-R3600                     PIC 9(06) COMP.
+
+      *    VARIAVEIS DO CALCULO DE DIA DA SEMANA (CONGRUENCIA DE ZELLER)
+       01  WS-ZELLER.
+           05 WS-Z-DIA                     PIC 9(02).
+           05 WS-Z-MES                     PIC 9(02).
+           05 WS-Z-ANO                     PIC 9(04).
+           05 WS-Z-SECULO                  PIC 9(02).
+           05 WS-Z-ANOSEC                  PIC 9(02).
+           05 WS-Z-T1                      PIC 9(04).
+           05 WS-Z-T2                      PIC 9(04).
+           05 WS-Z-T3                      PIC 9(04).
+           05 WS-Z-T4                      PIC 9(04).
+           05 WS-Z-SOMA                    PIC 9(06).
+           05 WS-Z-RESTO                   PIC 9(02).
+       01  WS-DIA-SEMANA-CALC              PIC 9(01).
       *----------------------------------------------------------------*
-       LINKAGE                             SECTION.                             
+       LINKAGE                             SECTION.
       *----------------------------------------------------------------*
        01  LS-PARAMETRO.
            05 LS-TAMANHO-PARAMETRO         PIC S9(04) COMP.
            05 LS-DATA-PARA-VALIDAR.
               10 LS-ANO                    PIC 9(04).
               10 LS-MES                    PIC 9(02).
-              10 LS-DIA                    PIC 9(02).              
+              10 LS-DIA                    PIC 9(02).
+           05 LS-RESULTADO.
+              10 LS-SITUACAO               PIC X(01).
+                 88  LS-DATA-OK                    VALUE '1'.
+                 88  LS-DATA-ERRO                  VALUE '0'.
+              10 LS-DIA-SEMANA             PIC 9(01).
+                 88  LS-FIM-DE-SEMANA              VALUES 1 7.
+                 88  LS-DIA-UTIL                   VALUES 2 3 4 5 6.
+      *----------------------------------------------------------------*
+       01  LS-PARAMETRO-PERIODO.
+           05 LS-DATA-INICIAL.
+              10 LS-ANO-INI                PIC 9(04).
+              10 LS-MES-INI                PIC 9(02).
+              10 LS-DIA-INI                PIC 9(02).
+           05 LS-DATA-FINAL.
+              10 LS-ANO-FIM                PIC 9(04).
+              10 LS-MES-FIM                PIC 9(02).
+              10 LS-DIA-FIM                PIC 9(02).
+           05 LS-SITUACAO-PERIODO          PIC X(01).
+              88  LS-PERIODO-OK                    VALUE '1'.
+              88  LS-PERIODO-ERRO                  VALUE '0'.
+      *----------------------------------------------------------------*
+       01  LS-PARAMETRO-SOMA.
+           05 LS-DATA-BASE.
+              10 LS-ANO-BASE               PIC 9(04).
+              10 LS-MES-BASE               PIC 9(02).
+              10 LS-DIA-BASE               PIC 9(02).
+           05 LS-QTD-DIAS                  PIC S9(05) COMP.
+           05 LS-DATA-RESULTADO.
+              10 LS-ANO-RES                PIC 9(04).
+              10 LS-MES-RES                PIC 9(02).
+              10 LS-DIA-RES                PIC 9(02).
+           05 LS-SITUACAO-SOMA             PIC X(01).
+              88  LS-SOMA-OK                       VALUE '1'.
+              88  LS-SOMA-ERRO                     VALUE '0'.
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION USING LS-PARAMETRO.
+      *----------------------------------------------------------------*
+      *    ENTRADA PADRAO - VALIDA UMA UNICA DATA (LS-DATA-PARA-VALIDAR)
+      *----------------------------------------------------------------*
+       0000-DATACHCK.
+           MOVE LS-ANO                     TO WS-CHK-ANO
+           MOVE LS-MES                     TO WS-CHK-MES
+           MOVE LS-DIA                     TO WS-CHK-DIA
+           PERFORM 1000-VALIDAR-DATA
+           IF DATA-VALIDA
+              SET LS-DATA-OK               TO TRUE
+              PERFORM 2000-CALCULA-DIA-SEMANA
+              MOVE WS-DIA-SEMANA-CALC      TO LS-DIA-SEMANA
+              DISPLAY "DATA VALIDA =" LS-DATA-PARA-VALIDAR
+           ELSE
+              SET LS-DATA-ERRO             TO TRUE
+              MOVE ZERO                    TO LS-DIA-SEMANA
+              DISPLAY "DATA INVALIDA =" LS-DATA-PARA-VALIDAR
+           END-IF
+           GOBACK
+           .
       *----------------------------------------------------------------*
-       PROCEDURE                           DIVISION.
-           USING LS-PARAMETRO.
+      *    1000-VALIDAR-DATA - VALIDA WS-CHK-ANO/MES/DIA, DEIXANDO O    
+      *    RESULTADO EM WS-SITUACAO-DATA. REUTILIZADA PELAS DEMAIS      
+      *    ENTRADAS DO PROGRAMA.                                       *
       *----------------------------------------------------------------*
-      *CONSIDERANDO DATA VALIDA     
+       1000-VALIDAR-DATA.
            SET DATA-VALIDA TO TRUE.
       *TESTE 1 -> ANO ENTRE 1 E 2099
-           IF DATA-VALIDA AND (LS-ANO < 1 OR > 2099)
-                SET DATA-VALIDA TO TRUE
+           IF DATA-VALIDA AND (WS-CHK-ANO < 1 OR > 2099)
+                SET DATA-INVALIDA TO TRUE
            END-IF
       *TESTE 2 -> MES ENTRE 1 E 12
-           IF DATA-VALIDA AND (LS-MES < 1 OR > 12)
-                SET DATA-VALIDA TO TRUE
+           IF DATA-VALIDA AND (WS-CHK-MES < 1 OR > 12)
+                SET DATA-INVALIDA TO TRUE
            END-IF
       *TESTE 3 -> MES COM 30 OU 31 DIAS
-           IF DATA-VALIDA AND (LS-MES = 1 OR 3 OR 5 OR 7 OR
-                                        8 OR 10 OR 12) 
-              IF LS-DIA < 1 OR > 31
-                   SET DATA-VALIDA TO TRUE
+           IF DATA-VALIDA AND (WS-CHK-MES = 1 OR 3 OR 5 OR 7 OR
+                                        8 OR 10 OR 12)
+              IF WS-CHK-DIA < 1 OR > 31
+                   SET DATA-INVALIDA TO TRUE
               END-IF
-           ELSE 
-              IF LS-MES NOT = 2 AND (LS-DIA < 1 OR > 30)
-                   SET DATA-VALIDA TO TRUE
+           ELSE
+              IF DATA-VALIDA AND WS-CHK-MES NOT = 2
+                                  AND (WS-CHK-DIA < 1 OR > 30)
+                   SET DATA-INVALIDA TO TRUE
               END-IF
            END-IF
       *TESTE 4 -> FEVEREIRO EM ANO BISSEXTO
-           IF DATA-VALIDA AND LS-MES = 2 
-              DIVIDE LS-ANO BY 4 GIVING WS-Q4      REMAINDER WS-R4
-              DIVIDE LS-ANO BY 100 GIVING WS-Q100  REMAINDER WS-R100
-              DIVIDE LS-ANO BY 400 GIVING WS-Q400  REMAINDER WS-R400
-              DIVIDE LS-ANO BY 3600 GIVING WS-Q3600 REMAINDER WS-R3600
-
-              IF WS-Q4 = 0 AND WS-Q100 NOT = 0 OR
-                 WS-Q400 = 0 AND WS-Q3600 NOT = 0
-                 IF LS-DIA < 1 OR > 29
-                    SET DATA-VALIDA TO TRUE
-                 END-IF
+           IF DATA-VALIDA AND WS-CHK-MES = 2
+              PERFORM 3000-DIAS-FEVEREIRO
+              IF WS-CHK-DIA < 1 OR > WS-QTD-DIAS-MES
+                 SET DATA-INVALIDA TO TRUE
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *    2000-CALCULA-DIA-SEMANA - CONGRUENCIA DE ZELLER              
+      *    WS-DIA-SEMANA-CALC: 1=DOMINGO ... 7=SABADO                  *
+      *----------------------------------------------------------------*
+       2000-CALCULA-DIA-SEMANA.
+           IF WS-CHK-MES < 3
+              COMPUTE WS-Z-MES = WS-CHK-MES + 12
+              COMPUTE WS-Z-ANO = WS-CHK-ANO - 1
+           ELSE
+              MOVE WS-CHK-MES              TO WS-Z-MES
+              MOVE WS-CHK-ANO              TO WS-Z-ANO
+           END-IF
+           MOVE WS-CHK-DIA                 TO WS-Z-DIA
+           DIVIDE WS-Z-ANO BY 100          GIVING WS-Z-SECULO
+           COMPUTE WS-Z-ANOSEC = WS-Z-ANO - (WS-Z-SECULO * 100)
+           COMPUTE WS-Z-T1 = 13 * (WS-Z-MES + 1)
+           DIVIDE WS-Z-T1 BY 5             GIVING WS-Z-T1
+           DIVIDE WS-Z-ANOSEC BY 4         GIVING WS-Z-T2
+           DIVIDE WS-Z-SECULO BY 4         GIVING WS-Z-T3
+           COMPUTE WS-Z-SOMA = WS-Z-DIA + WS-Z-T1 + WS-Z-ANOSEC
+                              + WS-Z-T2 + WS-Z-T3 + (5 * WS-Z-SECULO)
+           DIVIDE WS-Z-SOMA BY 7 GIVING WS-Z-T4 REMAINDER WS-Z-RESTO
+           IF WS-Z-RESTO = 0
+              MOVE 7                       TO WS-DIA-SEMANA-CALC
+           ELSE
+              MOVE WS-Z-RESTO              TO WS-DIA-SEMANA-CALC
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *    3000-DIAS-FEVEREIRO - QTDE DE DIAS DE FEVEREIRO EM WS-CHK-ANO
+      *----------------------------------------------------------------*
+       3000-DIAS-FEVEREIRO.
+           DIVIDE WS-CHK-ANO BY 4    GIVING WS-Q4    REMAINDER WS-R4
+           DIVIDE WS-CHK-ANO BY 100  GIVING WS-Q100  REMAINDER WS-R100
+           DIVIDE WS-CHK-ANO BY 400  GIVING WS-Q400  REMAINDER WS-R400
+           DIVIDE WS-CHK-ANO BY 3600 GIVING WS-Q3600 REMAINDER WS-R3600
+           IF WS-Q4 = 0 AND WS-Q100 NOT = 0 OR
+              WS-Q400 = 0 AND WS-Q3600 NOT = 0
+              MOVE 29                      TO WS-QTD-DIAS-MES
+           ELSE
+              MOVE 28                      TO WS-QTD-DIAS-MES
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *    3500-QTD-DIAS-MES - QTDE DE DIAS DO MES WS-CHK-MES/WS-CHK-ANO
+      *----------------------------------------------------------------*
+       3500-QTD-DIAS-MES.
+           IF WS-CHK-MES = 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12
+              MOVE 31                      TO WS-QTD-DIAS-MES
+           ELSE
+              IF WS-CHK-MES = 2
+                 PERFORM 3000-DIAS-FEVEREIRO
               ELSE
-                 IF LS-DIA < 1 OR > 28
-                    SET DATA-VALIDA TO TRUE
-                 END-IF
+                 MOVE 30                   TO WS-QTD-DIAS-MES
               END-IF
-           END-IF 
-      *VERIFICANDO SE A DATA CONTINUA VALIDA
-           IF DATA-VALIDA
-              DISPLAY "DATA VALIDA =" LS-DATA-PARA-VALIDAR
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *    4000-SOMA-UM-DIA - AVANCA WS-CHK-ANO/MES/DIA EM UM DIA       
+      *----------------------------------------------------------------*
+       4000-SOMA-UM-DIA.
+           PERFORM 3500-QTD-DIAS-MES
+           IF WS-CHK-DIA < WS-QTD-DIAS-MES
+              ADD 1                        TO WS-CHK-DIA
            ELSE
-              DISPLAY "DATA INVALIDA =" LS-DATA-PARA-VALIDAR
+              MOVE 1                       TO WS-CHK-DIA
+              IF WS-CHK-MES < 12
+                 ADD 1                     TO WS-CHK-MES
+              ELSE
+                 MOVE 1                    TO WS-CHK-MES
+                 ADD 1                     TO WS-CHK-ANO
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *    ENTRADA DE VALIDACAO DE PERIODO (DATA INICIAL <= DATA FINAL)
+      *----------------------------------------------------------------*
+       ENTRY "DATACHCK-PERIODO" USING LS-PARAMETRO-PERIODO.
+       0100-DATACHCK-PERIODO.
+           SET LS-PERIODO-OK               TO TRUE
+
+           MOVE LS-ANO-INI                 TO WS-CHK-ANO
+           MOVE LS-MES-INI                 TO WS-CHK-MES
+           MOVE LS-DIA-INI                 TO WS-CHK-DIA
+           PERFORM 1000-VALIDAR-DATA
+           IF DATA-INVALIDA
+              SET LS-PERIODO-ERRO          TO TRUE
+           END-IF
+
+           MOVE LS-ANO-FIM                 TO WS-CHK-ANO
+           MOVE LS-MES-FIM                 TO WS-CHK-MES
+           MOVE LS-DIA-FIM                 TO WS-CHK-DIA
+           PERFORM 1000-VALIDAR-DATA
+           IF DATA-INVALIDA
+              SET LS-PERIODO-ERRO          TO TRUE
+           END-IF
+
+           IF LS-PERIODO-OK
+              IF LS-DATA-INICIAL > LS-DATA-FINAL
+                 SET LS-PERIODO-ERRO       TO TRUE
+              END-IF
            END-IF
            GOBACK
            .
-        *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ENTRADA DE SOMA DE DIAS (LS-DATA-BASE + LS-QTD-DIAS)         
+      *----------------------------------------------------------------*
+       ENTRY "DATACHCK-SOMADIAS" USING LS-PARAMETRO-SOMA.
+       0200-DATACHCK-SOMADIAS.
+           MOVE LS-ANO-BASE                TO WS-CHK-ANO
+           MOVE LS-MES-BASE                TO WS-CHK-MES
+           MOVE LS-DIA-BASE                TO WS-CHK-DIA
+           PERFORM 1000-VALIDAR-DATA
 
-           
\ No newline at end of file
+           IF DATA-INVALIDA OR LS-QTD-DIAS < 1
+              SET LS-SOMA-ERRO             TO TRUE
+              MOVE ZEROS                   TO LS-DATA-RESULTADO
+           ELSE
+              PERFORM 4000-SOMA-UM-DIA
+                    LS-QTD-DIAS TIMES
+              SET LS-SOMA-OK               TO TRUE
+              MOVE WS-CHK-ANO              TO LS-ANO-RES
+              MOVE WS-CHK-MES              TO LS-MES-RES
+              MOVE WS-CHK-DIA              TO LS-DIA-RES
+           END-IF
+           GOBACK
+           .
+      *----------------------------------------------------------------*
