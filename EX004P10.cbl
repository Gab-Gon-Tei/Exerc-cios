@@ -22,6 +22,30 @@
            SELECT PSNEW ASSIGN          TO UT-S-PSNEW
            FILE STATUS IS FS-PSNEW
            .
+           SELECT PSLOG ASSIGN          TO UT-S-PSLOG
+           FILE STATUS IS FS-PSLOG
+           .
+           SELECT OPTIONAL PSCHKPT ASSIGN TO UT-S-PSCHKPT
+           FILE STATUS IS FS-PSCHKPT
+           .
+           SELECT PSMOV-REJ ASSIGN      TO UT-S-PSMOVREJ
+           FILE STATUS IS FS-PSMOVREJ
+           .
+           SELECT PSMOV-SUSP ASSIGN     TO UT-S-PSMOVSUSP
+           FILE STATUS IS FS-PSMOVSUSP
+           .
+           SELECT PSNEW-TMP ASSIGN      TO UT-S-PSNEWTMP
+           FILE STATUS IS FS-PSNEWTMP
+           .
+           SELECT PSLOG-TMP ASSIGN      TO UT-S-PSLOGTMP
+           FILE STATUS IS FS-PSLOGTMP
+           .
+           SELECT PSMOVREJ-TMP ASSIGN   TO UT-S-PSMOVREJTMP
+           FILE STATUS IS FS-PSMOVREJTMP
+           .
+           SELECT PSMOVSUSP-TMP ASSIGN  TO UT-S-PSMOVSUSPTMP
+           FILE STATUS IS FS-PSMOVSUSPTMP
+           .
       *----------------------------------------------------------------*
        DATA                                DIVISION.
       *----------------------------------------------------------------*
@@ -35,14 +59,64 @@
        FD  PSMOV
            RECORDING MODE IS F
            .
-       01  REG-PSMOV                       PIC X(43).
+       01  REG-PSMOV                       PIC X(44).
       *----------------------------------------------------------------*
        FD  PSNEW
            RECORDING MODE IS F
            .
        01  REG-PSNEW                       PIC X(42).
       *----------------------------------------------------------------*
-       WORKING-STORAGE                     SECTION.         
+      *    PSLOG - DIARIO DE ALTERACOES DO CADASTRO DE PRODUTOS        *
+      *----------------------------------------------------------------*
+       FD  PSLOG
+           RECORDING MODE IS F
+           .
+       01  REG-PSLOG                       PIC X(96).
+      *----------------------------------------------------------------*
+      *    PSCHKPT - PONTO DE RESTART DO CASAMENTO PSOLD/PSMOV         *
+      *----------------------------------------------------------------*
+       FD  PSCHKPT
+           RECORDING MODE IS F
+           .
+       01  REG-PSCHKPT                     PIC X(50).
+      *----------------------------------------------------------------*
+      *    PSMOV-REJ - MOVIMENTOS COM TIPOMOV INVALIDO                 *
+      *----------------------------------------------------------------*
+       FD  PSMOV-REJ
+           RECORDING MODE IS F
+           .
+       01  REG-PSMOV-REJ                   PIC X(73).
+      *----------------------------------------------------------------*
+      *    PSMOV-SUSP - ALTERACOES DE PRECO ACIMA DA TOLERANCIA        *
+      *----------------------------------------------------------------*
+       FD  PSMOV-SUSP
+           RECORDING MODE IS F
+           .
+       01  REG-PSMOV-SUSP                  PIC X(24).
+      *----------------------------------------------------------------*
+      *    ARQUIVOS DE RASCUNHO USADOS PARA RECORTAR OS ARQUIVOS DE     *
+      *    SAIDA NO PONTO DO CHECKPOINT ANTES DE UM RESTART, EVITANDO   *
+      *    REGISTROS DUPLICADOS GRAVADOS ENTRE O ULTIMO CHECKPOINT E    *
+      *    UMA QUEDA DO JOB                                             *
+      *----------------------------------------------------------------*
+       FD  PSNEW-TMP
+           RECORDING MODE IS F
+           .
+       01  REG-PSNEW-TMP                    PIC X(42).
+       FD  PSLOG-TMP
+           RECORDING MODE IS F
+           .
+       01  REG-PSLOG-TMP                    PIC X(96).
+       FD  PSMOVREJ-TMP
+           RECORDING MODE IS F
+           .
+       01  REG-PSMOVREJ-TMP                 PIC X(73).
+       FD  PSMOVSUSP-TMP
+           RECORDING MODE IS F
+           .
+       01  REG-PSMOVSUSP-TMP                PIC X(24).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
       *----------------------------------------------------------------*
       *    VARIAVEIS ESPELHO 
       *----------------------------------------------------------------*
@@ -52,16 +126,78 @@
            05 WS-VALORPS-O                 PIC 9(05)V99.
       *----------------------------------------------------------------*
        01  WS-REG-PSMOV.
+           05 WS-TIPO-REG-PSMOV            PIC X(01).
+           05 WS-DADOS-PSMOV               PIC X(43).
+       01  WS-REG-PSMOV-H REDEFINES WS-REG-PSMOV.
+           05 FILLER                       PIC X(01).
+           05 FILLER                       PIC X(43).
+       01  WS-REG-PSMOV-D REDEFINES WS-REG-PSMOV.
+           05 FILLER                       PIC X(01).
            05 WS-CODPS-M                   PIC X(05).
            05 WS-DESCPS-M                  PIC X(30).
            05 WS-VALORPS-M                 PIC 9(05)V99.
            05 WS-TIPOMOV-M                 PIC X(01).
+       01  WS-REG-PSMOV-T REDEFINES WS-REG-PSMOV.
+           05 FILLER                       PIC X(01).
+           05 WS-QTDREG-PSMOV-TRAILER      PIC 9(07).
+           05 FILLER                       PIC X(35).
+
+       01  WS-SW-TRAILER-PSMOV             PIC X(01) VALUE "N".
+           88 TRAILER-PSMOV-VISTO                  VALUE "S".
       *----------------------------------------------------------------*
        01  WS-REG-PSNEW.
            05 WS-CODPS-N                   PIC X(05).
            05 WS-DESCPS-N                  PIC X(30).
            05 WS-VALORPS-N                 PIC 9(05)V99.
-      *----------------------------------------------------------------*     
+      *----------------------------------------------------------------*
+       01  WS-REG-PSLOG.
+           05 WS-CODPS-LOG                 PIC X(05).
+           05 WS-TIPOMOV-LOG               PIC X(01).
+           05 WS-DESCPS-ANTES              PIC X(30).
+           05 WS-VALORPS-ANTES             PIC 9(05)V99.
+           05 WS-DESCPS-DEPOIS             PIC X(30).
+           05 WS-VALORPS-DEPOIS            PIC 9(05)V99.
+           05 WS-DATA-LOG                  PIC 9(08).
+           05 WS-HORA-LOG                  PIC 9(08).
+      *----------------------------------------------------------------*
+       01  WS-REG-PSCHKPT.
+           05 WS-CODPS-O-CHKPT             PIC X(05).
+           05 WS-CODPS-M-CHKPT             PIC X(05).
+           05 WS-CTLIDO-O-CHKPT            PIC 9(04).
+           05 WS-CTLIDO-M-CHKPT            PIC 9(04).
+           05 WS-CTGRAV-CHKPT              PIC 9(04).
+           05 WS-CTINC-CHKPT               PIC 9(04).
+           05 WS-CTEXC-CHKPT               PIC 9(04).
+           05 WS-CTALT-CHKPT               PIC 9(04).
+           05 WS-CTINV-CHKPT               PIC 9(04).
+           05 WS-CTPERM-CHKPT              PIC 9(04).
+           05 WS-CTREJ-CHKPT               PIC 9(04).
+           05 WS-CTSUSP-CHKPT              PIC 9(04).
+
+       01  WS-REG-PSMOV-REJ.
+           05 WS-REG-PSMOV-REJ-MOV         PIC X(43).
+           05 WS-MOTIVO-REJ                PIC X(30).
+
+       01  WS-REG-PSMOV-SUSP.
+           05 WS-CODPS-SUSP                PIC X(05).
+           05 WS-VALORPS-O-SUSP            PIC 9(05)V99.
+           05 WS-VALORPS-M-SUSP            PIC 9(05)V99.
+           05 WS-PERC-VARIACAO-SUSP        PIC 999V99.
+
+       77  WS-DIF-VALOR                    PIC S9(05)V99.
+       77  WS-PERC-VARIACAO                PIC 999V99.
+       77  WS-TOLERANCIA-PRECO             PIC 999       VALUE 50.
+
+       01  WS-SITUACAO-CHKPT               PIC X(01).
+           88 CHECKPOINT-EXISTE                    VALUE "S".
+           88 CHECKPOINT-INEXISTENTE               VALUE "N".
+
+       77  WS-CHKPT-CONTADOR               PIC 9(04) COMP.
+       77  WS-CHKPT-INTERVALO              PIC 9(04) COMP
+                                            VALUE 100.
+      *----------------------------------------------------------------*
+           COPY VARDATA.
+      *----------------------------------------------------------------*
       *VARIAVEIS DE FILE STATUS
       *----------------------------------------------------------------*
        01  FS-PSOLD                        PIC X(02).
@@ -75,6 +211,44 @@
        01  FS-PSNEW                        PIC X(02).
            88 SUCESSO-N                    VALUE "00".
            88 FIM-ARQ-N                    VALUE "10".
+
+       01  FS-PSLOG                        PIC X(02).
+           88 SUCESSO-L                    VALUE "00".
+           88 FIM-ARQ-L                    VALUE "10".
+
+       01  FS-PSCHKPT                      PIC X(02).
+           88 SUCESSO-K                    VALUE "00".
+           88 FIM-ARQ-K                    VALUE "10".
+
+       01  FS-PSMOVREJ                     PIC X(02).
+           88 SUCESSO-J                    VALUE "00".
+           88 FIM-ARQ-J                    VALUE "10".
+
+       01  FS-PSMOVSUSP                    PIC X(02).
+           88 SUCESSO-S                    VALUE "00".
+           88 FIM-ARQ-S                    VALUE "10".
+
+       01  FS-PSNEWTMP                     PIC X(02).
+           88 SUCESSO-NT                   VALUE "00".
+           88 FIM-ARQ-NT                   VALUE "10".
+
+       01  FS-PSLOGTMP                     PIC X(02).
+           88 SUCESSO-LT                   VALUE "00".
+           88 FIM-ARQ-LT                   VALUE "10".
+
+       01  FS-PSMOVREJTMP                  PIC X(02).
+           88 SUCESSO-JT                   VALUE "00".
+           88 FIM-ARQ-JT                   VALUE "10".
+
+       01  FS-PSMOVSUSPTMP                 PIC X(02).
+           88 SUCESSO-ST                   VALUE "00".
+           88 FIM-ARQ-ST                   VALUE "10".
+
+       77  WS-CTREJ                        PIC 9(04) COMP.
+       77  WS-CTREJ-F                      PIC ZZZ9.
+       77  WS-CTSUSP                       PIC 9(04) COMP.
+       77  WS-CTSUSP-F                     PIC ZZZ9.
+       77  WS-CTCOPIADO                    PIC 9(04) COMP.
       *----------------------------------------------------------------*
       *    CONTADORES E VARIAVEIS DE CONTROLE
       *----------------------------------------------------------------*
@@ -114,14 +288,19 @@
            .
       *
        1000-INICIALIZAR.
-           MOVE ZEROS                      TO WS-CTLIDO-O 
+           MOVE ZEROS                      TO WS-CTLIDO-O
                                               WS-CTLIDO-M
                                               WS-CTGRAV
                                               WS-CTINC
                                               WS-CTEXC
                                               WS-CTALT
                                               WS-CTINV
-                                              WS-CTPERM                                                  
+                                              WS-CTPERM
+                                              WS-CTREJ
+                                              WS-CTSUSP
+           MOVE ZERO                       TO WS-CHKPT-CONTADOR
+           SET CHECKPOINT-INEXISTENTE      TO TRUE
+           PERFORM 1050-LER-CHECKPOINT
            PERFORM 1100-ABERTURA-ARQUIVOS
            PERFORM 1500-LER-PSOLD
            IF FIM-ARQ-O
@@ -135,6 +314,30 @@
               MOVE FS-PSMOV                TO WS-FS
               GO TO 9000-ERRO
            END-IF
+           IF CHECKPOINT-EXISTE
+              PERFORM 1700-REPOSICIONAR-PSOLD
+              PERFORM 1710-REPOSICIONAR-PSMOV
+              MOVE WS-CTLIDO-O-CHKPT       TO WS-CTLIDO-O
+              MOVE WS-CTLIDO-M-CHKPT       TO WS-CTLIDO-M
+              MOVE WS-CTGRAV-CHKPT         TO WS-CTGRAV
+              MOVE WS-CTINC-CHKPT          TO WS-CTINC
+              MOVE WS-CTEXC-CHKPT          TO WS-CTEXC
+              MOVE WS-CTALT-CHKPT          TO WS-CTALT
+              MOVE WS-CTINV-CHKPT          TO WS-CTINV
+              MOVE WS-CTPERM-CHKPT         TO WS-CTPERM
+              MOVE WS-CTREJ-CHKPT          TO WS-CTREJ
+              MOVE WS-CTSUSP-CHKPT         TO WS-CTSUSP
+           END-IF
+           .
+       1050-LER-CHECKPOINT.
+           OPEN INPUT PSCHKPT
+           IF SUCESSO-K
+              READ PSCHKPT INTO WS-REG-PSCHKPT
+              IF SUCESSO-K AND WS-CODPS-O-CHKPT NOT = SPACES
+                 SET CHECKPOINT-EXISTE      TO TRUE
+              END-IF
+              CLOSE PSCHKPT
+           END-IF
            .
        1100-ABERTURA-ARQUIVOS.
            OPEN INPUT PSOLD
@@ -150,14 +353,171 @@
               MOVE FS-PSMOV                TO WS-FS
               GO TO 9000-ERRO
            END-IF
+           READ PSMOV INTO WS-REG-PSMOV
+           IF NOT SUCESSO-M OR WS-TIPO-REG-PSMOV NOT = "H"
+              MOVE "PSMOV SEM HEADER"      TO WS-MSG
+              MOVE FS-PSMOV                TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
 
-           OPEN OUTPUT PSNEW
+           IF CHECKPOINT-EXISTE
+              PERFORM 1151-RECORTAR-PSNEW
+              OPEN EXTEND PSNEW
+           ELSE
+              OPEN OUTPUT PSNEW
+           END-IF
            IF NOT SUCESSO-N
               MOVE "ERRO ABERTURA PSNEW"   TO WS-MSG
               MOVE FS-PSNEW                TO WS-FS
               GO TO 9000-ERRO
            END-IF
-           .      
+
+           IF CHECKPOINT-EXISTE
+              PERFORM 1152-RECORTAR-PSLOG
+              OPEN EXTEND PSLOG
+           ELSE
+              OPEN OUTPUT PSLOG
+           END-IF
+           IF NOT SUCESSO-L
+              MOVE "ERRO ABERTURA PSLOG"   TO WS-MSG
+              MOVE FS-PSLOG                TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+
+           IF CHECKPOINT-EXISTE
+              PERFORM 1153-RECORTAR-PSMOVREJ
+              OPEN EXTEND PSMOV-REJ
+           ELSE
+              OPEN OUTPUT PSMOV-REJ
+           END-IF
+           IF NOT SUCESSO-J
+              MOVE "ERRO ABERTURA PSMOVREJ" TO WS-MSG
+              MOVE FS-PSMOVREJ              TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+
+           IF CHECKPOINT-EXISTE
+              PERFORM 1154-RECORTAR-PSMOVSUSP
+              OPEN EXTEND PSMOV-SUSP
+           ELSE
+              OPEN OUTPUT PSMOV-SUSP
+           END-IF
+           IF NOT SUCESSO-S
+              MOVE "ERRO ABERTURA PSMOVSUSP" TO WS-MSG
+              MOVE FS-PSMOVSUSP              TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *    AS QUATRO ROTINAS A SEGUIR RECORTAM, NO RESTART, CADA        *
+      *    ARQUIVO DE SAIDA DE VOLTA PARA A QUANTIDADE DE REGISTROS     *
+      *    JA CONFIRMADA NO ULTIMO CHECKPOINT, ANTES DE REABRI-LO EM    *
+      *    EXTEND -- DO CONTRARIO, REGISTROS GRAVADOS ENTRE O ULTIMO    *
+      *    CHECKPOINT E UMA QUEDA DO JOB FICARIAM DUPLICADOS QUANDO O   *
+      *    TRECHO REPROCESSADO FOSSE GRAVADO NOVAMENTE                  *
+      *----------------------------------------------------------------*
+       1151-RECORTAR-PSNEW.
+           MOVE ZERO                       TO WS-CTCOPIADO
+           OPEN INPUT  PSNEW
+           OPEN OUTPUT PSNEW-TMP
+           PERFORM UNTIL FIM-ARQ-N
+                   OR    WS-CTCOPIADO >= WS-CTGRAV-CHKPT
+              READ PSNEW
+              IF SUCESSO-N
+                 ADD 1                     TO WS-CTCOPIADO
+                 WRITE REG-PSNEW-TMP       FROM REG-PSNEW
+              END-IF
+           END-PERFORM
+           CLOSE PSNEW
+           CLOSE PSNEW-TMP
+           OPEN OUTPUT PSNEW
+           OPEN INPUT  PSNEW-TMP
+           PERFORM UNTIL FIM-ARQ-NT
+              READ PSNEW-TMP
+              IF SUCESSO-NT
+                 WRITE REG-PSNEW           FROM REG-PSNEW-TMP
+              END-IF
+           END-PERFORM
+           CLOSE PSNEW
+           CLOSE PSNEW-TMP
+           .
+       1152-RECORTAR-PSLOG.
+           MOVE ZERO                       TO WS-CTCOPIADO
+           OPEN INPUT  PSLOG
+           OPEN OUTPUT PSLOG-TMP
+           PERFORM UNTIL FIM-ARQ-L
+                   OR    WS-CTCOPIADO >= WS-CTINC-CHKPT
+                                          + WS-CTEXC-CHKPT
+                                          + WS-CTALT-CHKPT
+              READ PSLOG
+              IF SUCESSO-L
+                 ADD 1                     TO WS-CTCOPIADO
+                 WRITE REG-PSLOG-TMP       FROM REG-PSLOG
+              END-IF
+           END-PERFORM
+           CLOSE PSLOG
+           CLOSE PSLOG-TMP
+           OPEN OUTPUT PSLOG
+           OPEN INPUT  PSLOG-TMP
+           PERFORM UNTIL FIM-ARQ-LT
+              READ PSLOG-TMP
+              IF SUCESSO-LT
+                 WRITE REG-PSLOG           FROM REG-PSLOG-TMP
+              END-IF
+           END-PERFORM
+           CLOSE PSLOG
+           CLOSE PSLOG-TMP
+           .
+       1153-RECORTAR-PSMOVREJ.
+           MOVE ZERO                       TO WS-CTCOPIADO
+           OPEN INPUT  PSMOV-REJ
+           OPEN OUTPUT PSMOVREJ-TMP
+           PERFORM UNTIL FIM-ARQ-J
+                   OR    WS-CTCOPIADO >= WS-CTREJ-CHKPT
+              READ PSMOV-REJ
+              IF SUCESSO-J
+                 ADD 1                     TO WS-CTCOPIADO
+                 WRITE REG-PSMOVREJ-TMP    FROM REG-PSMOV-REJ
+              END-IF
+           END-PERFORM
+           CLOSE PSMOV-REJ
+           CLOSE PSMOVREJ-TMP
+           OPEN OUTPUT PSMOV-REJ
+           OPEN INPUT  PSMOVREJ-TMP
+           PERFORM UNTIL FIM-ARQ-JT
+              READ PSMOVREJ-TMP
+              IF SUCESSO-JT
+                 WRITE REG-PSMOV-REJ       FROM REG-PSMOVREJ-TMP
+              END-IF
+           END-PERFORM
+           CLOSE PSMOV-REJ
+           CLOSE PSMOVREJ-TMP
+           .
+       1154-RECORTAR-PSMOVSUSP.
+           MOVE ZERO                       TO WS-CTCOPIADO
+           OPEN INPUT  PSMOV-SUSP
+           OPEN OUTPUT PSMOVSUSP-TMP
+           PERFORM UNTIL FIM-ARQ-S
+                   OR    WS-CTCOPIADO >= WS-CTSUSP-CHKPT
+              READ PSMOV-SUSP
+              IF SUCESSO-S
+                 ADD 1                     TO WS-CTCOPIADO
+                 WRITE REG-PSMOVSUSP-TMP   FROM REG-PSMOV-SUSP
+              END-IF
+           END-PERFORM
+           CLOSE PSMOV-SUSP
+           CLOSE PSMOVSUSP-TMP
+           OPEN OUTPUT PSMOV-SUSP
+           OPEN INPUT  PSMOVSUSP-TMP
+           PERFORM UNTIL FIM-ARQ-ST
+              READ PSMOVSUSP-TMP
+              IF SUCESSO-ST
+                 WRITE REG-PSMOV-SUSP      FROM REG-PSMOVSUSP-TMP
+              END-IF
+           END-PERFORM
+           CLOSE PSMOV-SUSP
+           CLOSE PSMOVSUSP-TMP
+           .
        1500-LER-PSOLD.
            READ PSOLD INTO WS-REG-PSOLD
            IF SUCESSO-O
@@ -175,17 +535,46 @@
        1600-LER-PSMOV.
            READ PSMOV INTO WS-REG-PSMOV
            IF SUCESSO-M
-              ADD 1                        TO WS-CTLIDO-M
+              IF WS-TIPO-REG-PSMOV = "T"
+                 PERFORM 1650-VALIDAR-TRAILER-PSMOV
+                 MOVE HIGH-VALUES          TO WS-CODPS-M
+                 MOVE "10"                 TO FS-PSMOV
+              ELSE
+                 ADD 1                     TO WS-CTLIDO-M
+              END-IF
            ELSE
               IF FIM-ARQ-M
+                 IF NOT TRAILER-PSMOV-VISTO
+                    MOVE "PSMOV SEM TRAILER" TO WS-MSG
+                    MOVE FS-PSMOV             TO WS-FS
+                    GO TO 9000-ERRO
+                 END-IF
                  MOVE HIGH-VALUES          TO WS-CODPS-M
-              ELSE   
+              ELSE
                  MOVE "ERRO LEITURA PSMOV" TO WS-MSG
                  MOVE FS-PSMOV             TO WS-FS
                  GO TO 9000-ERRO
               END-IF
            END-IF
            .
+       1650-VALIDAR-TRAILER-PSMOV.
+           SET TRAILER-PSMOV-VISTO         TO TRUE
+           IF WS-CTLIDO-M NOT = WS-QTDREG-PSMOV-TRAILER
+              MOVE "PSMOV TRAILER DIVERGENTE" TO WS-MSG
+              MOVE FS-PSMOV                   TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       1700-REPOSICIONAR-PSOLD.
+           PERFORM 1500-LER-PSOLD
+                   UNTIL FIM-ARQ-O
+                   OR    WS-CODPS-O >= WS-CODPS-O-CHKPT
+           .
+       1710-REPOSICIONAR-PSMOV.
+           PERFORM 1600-LER-PSMOV
+                   UNTIL FIM-ARQ-M
+                   OR    WS-CODPS-M >= WS-CODPS-M-CHKPT
+           .
        2000-PROCESSAR.
            IF WS-CODPS-O < WS-CODPS-M
               PERFORM 2100-MANTER
@@ -200,6 +589,28 @@
                  PERFORM 1600-LER-PSMOV
               END-IF
            END-IF
+           ADD 1                           TO WS-CHKPT-CONTADOR
+           IF WS-CHKPT-CONTADOR >= WS-CHKPT-INTERVALO
+              PERFORM 2050-GRAVAR-CHECKPOINT
+              MOVE ZERO                    TO WS-CHKPT-CONTADOR
+           END-IF
+           .
+       2050-GRAVAR-CHECKPOINT.
+           MOVE WS-CODPS-O                 TO WS-CODPS-O-CHKPT
+           MOVE WS-CODPS-M                 TO WS-CODPS-M-CHKPT
+           MOVE WS-CTLIDO-O                TO WS-CTLIDO-O-CHKPT
+           MOVE WS-CTLIDO-M                TO WS-CTLIDO-M-CHKPT
+           MOVE WS-CTGRAV                  TO WS-CTGRAV-CHKPT
+           MOVE WS-CTINC                   TO WS-CTINC-CHKPT
+           MOVE WS-CTEXC                   TO WS-CTEXC-CHKPT
+           MOVE WS-CTALT                   TO WS-CTALT-CHKPT
+           MOVE WS-CTINV                   TO WS-CTINV-CHKPT
+           MOVE WS-CTPERM                  TO WS-CTPERM-CHKPT
+           MOVE WS-CTREJ                   TO WS-CTREJ-CHKPT
+           MOVE WS-CTSUSP                  TO WS-CTSUSP-CHKPT
+           OPEN OUTPUT PSCHKPT
+           WRITE REG-PSCHKPT               FROM WS-REG-PSCHKPT
+           CLOSE PSCHKPT
            .
        2100-MANTER.
            PERFORM 2500-GRAVA-O
@@ -208,19 +619,52 @@
        2200-INCLUIR.
            IF WS-TIPOMOV-M = "I"
               PERFORM 2600-GRAVA-M
+              MOVE WS-CODPS-N              TO WS-CODPS-LOG
+              MOVE "I"                     TO WS-TIPOMOV-LOG
+              MOVE SPACES                  TO WS-DESCPS-ANTES
+              MOVE ZEROS                   TO WS-VALORPS-ANTES
+              MOVE WS-DESCPS-N             TO WS-DESCPS-DEPOIS
+              MOVE WS-VALORPS-N            TO WS-VALORPS-DEPOIS
+              PERFORM 2700-GRAVA-PSLOG
               ADD 1                     TO WS-CTINC
            ELSE
+              MOVE "TIPOMOV INVALIDO NA INCLUSAO" TO WS-MOTIVO-REJ
+              PERFORM 2800-GRAVA-PSMOVREJ
               ADD 1                     TO WS-CTINV
            END-IF
            .
        2300-ALT-EXC.
            IF WS-TIPOMOV-M = "A"
-              PERFORM 2600-GRAVA-M
-              ADD 1                     TO WS-CTALT
+              PERFORM 2610-CALCULA-VARIACAO-PRECO
+              IF WS-PERC-VARIACAO > WS-TOLERANCIA-PRECO
+                 PERFORM 2650-GRAVA-PSMOVSUSP
+                 ADD 1                  TO WS-CTPERM
+                 PERFORM 2500-GRAVA-O
+              ELSE
+                 PERFORM 2600-GRAVA-M
+                 MOVE WS-CODPS-O           TO WS-CODPS-LOG
+                 MOVE "A"                  TO WS-TIPOMOV-LOG
+                 MOVE WS-DESCPS-O          TO WS-DESCPS-ANTES
+                 MOVE WS-VALORPS-O         TO WS-VALORPS-ANTES
+                 MOVE WS-DESCPS-N          TO WS-DESCPS-DEPOIS
+                 MOVE WS-VALORPS-N         TO WS-VALORPS-DEPOIS
+                 PERFORM 2700-GRAVA-PSLOG
+                 ADD 1                  TO WS-CTALT
+              END-IF
            ELSE
               IF WS-TIPOMOV-M = "E"
+                 MOVE WS-CODPS-O           TO WS-CODPS-LOG
+                 MOVE "E"                  TO WS-TIPOMOV-LOG
+                 MOVE WS-DESCPS-O          TO WS-DESCPS-ANTES
+                 MOVE WS-VALORPS-O         TO WS-VALORPS-ANTES
+                 MOVE SPACES               TO WS-DESCPS-DEPOIS
+                 MOVE ZEROS                TO WS-VALORPS-DEPOIS
+                 PERFORM 2700-GRAVA-PSLOG
                  ADD 1              TO WS-CTEXC
-              ELSE 
+              ELSE
+                 MOVE "TIPOMOV INVALIDO NA ALTERACAO/EXCLUSAO"
+                                    TO WS-MOTIVO-REJ
+                 PERFORM 2800-GRAVA-PSMOVREJ
                  ADD 1             TO WS-CTINV
                  ADD 1             TO WS-CTPERM
                  PERFORM 2500-GRAVA-O
@@ -260,6 +704,55 @@
               ADD 1                        TO WS-CTGRAV
            END-IF
            .
+       2610-CALCULA-VARIACAO-PRECO.
+           MOVE ZERO                       TO WS-PERC-VARIACAO
+           IF WS-VALORPS-M IS NUMERIC AND WS-VALORPS-O NOT = ZERO
+              COMPUTE WS-DIF-VALOR = WS-VALORPS-M - WS-VALORPS-O
+              IF WS-DIF-VALOR < 0
+                 COMPUTE WS-DIF-VALOR = WS-DIF-VALOR * -1
+              END-IF
+              COMPUTE WS-PERC-VARIACAO ROUNDED =
+                      (WS-DIF-VALOR * 100) / WS-VALORPS-O
+           END-IF
+           .
+       2650-GRAVA-PSMOVSUSP.
+           MOVE WS-CODPS-O                  TO WS-CODPS-SUSP
+           MOVE WS-VALORPS-O                TO WS-VALORPS-O-SUSP
+           MOVE WS-VALORPS-M                TO WS-VALORPS-M-SUSP
+           MOVE WS-PERC-VARIACAO            TO WS-PERC-VARIACAO-SUSP
+           MOVE WS-REG-PSMOV-SUSP           TO REG-PSMOV-SUSP
+           WRITE REG-PSMOV-SUSP
+           IF NOT SUCESSO-S
+              MOVE "ERRO GRAVACAO PSMOVSUSP" TO WS-MSG
+              MOVE FS-PSMOVSUSP              TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           ADD 1                            TO WS-CTSUSP
+           .
+       2700-GRAVA-PSLOG.
+           ACCEPT WS-DATA-SYS               FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SYS               FROM TIME
+           MOVE WS-DATA-SYS                 TO WS-DATA-LOG
+           MOVE WS-HORA-SYS                 TO WS-HORA-LOG
+           MOVE WS-REG-PSLOG                TO REG-PSLOG
+           WRITE REG-PSLOG
+           IF NOT SUCESSO-L
+              MOVE "ERRO GRAVACAO PSLOG"    TO WS-MSG
+              MOVE FS-PSLOG                 TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       2800-GRAVA-PSMOVREJ.
+           MOVE WS-DADOS-PSMOV               TO WS-REG-PSMOV-REJ-MOV
+           MOVE WS-REG-PSMOV-REJ            TO REG-PSMOV-REJ
+           WRITE REG-PSMOV-REJ
+           IF NOT SUCESSO-J
+              MOVE "ERRO GRAVACAO PSMOVREJ" TO WS-MSG
+              MOVE FS-PSMOVREJ              TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           ADD 1                            TO WS-CTREJ
+           .
        3000-TERMINO.
            MOVE WS-CTLIDO-O                TO WS-CTLIDO-O-F
            MOVE WS-CTLIDO-M                TO WS-CTLIDO-M-F
@@ -269,9 +762,18 @@
            MOVE WS-CTALT                   TO WS-CTALT-F
            MOVE WS-CTINV                   TO WS-CTINV-F
            MOVE WS-CTPERM                  TO WS-CTPERM-F
+           MOVE WS-CTREJ                   TO WS-CTREJ-F
+           MOVE WS-CTSUSP                  TO WS-CTSUSP-F
+           PERFORM 2060-LIMPAR-CHECKPOINT
            PERFORM 5000-EXIBIR-RESULTADOS
            PERFORM 4000-FECHAMENTO-ARQUIVOS
            .
+       2060-LIMPAR-CHECKPOINT.
+           MOVE SPACES                     TO WS-REG-PSCHKPT
+           OPEN OUTPUT PSCHKPT
+           WRITE REG-PSCHKPT               FROM WS-REG-PSCHKPT
+           CLOSE PSCHKPT
+           .
        5000-EXIBIR-RESULTADOS.
            DISPLAY "==================================================="
            DISPLAY " TOTAL DE REGISTROS LIDOS OLD: " WS-CTLIDO-O-F
@@ -282,6 +784,8 @@
            DISPLAY " TOTAL DE REGISTROS ALTERADOS: " WS-CTALT-F
            DISPLAY " TOTAL DE REGISTROS INVALIDOS: " WS-CTINV-F
            DISPLAY " TOTAL DE REGISTROS PERMANENTES: " WS-CTPERM-F
+           DISPLAY " TOTAL DE REGISTROS REJEITADOS.: " WS-CTREJ-F
+           DISPLAY " TOTAL DE PRECOS EM SUSPENSO...: " WS-CTSUSP-F
            DISPLAY "==================================================="
            .
        4000-FECHAMENTO-ARQUIVOS.
@@ -297,15 +801,33 @@
               MOVE FS-PSMOV                TO WS-FS
               GO TO 9000-ERRO
            END-IF
-           CLOSE PSNEW     
+           CLOSE PSNEW
            IF NOT SUCESSO-O
               MOVE "ERRO FECHAMENTO PSNEW" TO WS-MSG
               MOVE FS-PSNEW                TO WS-FS
               GO TO 9000-ERRO
            END-IF
+           CLOSE PSLOG
+           IF NOT SUCESSO-L
+              MOVE "ERRO FECHAMENTO PSLOG" TO WS-MSG
+              MOVE FS-PSLOG                TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           CLOSE PSMOV-REJ
+           IF NOT SUCESSO-J
+              MOVE "ERRO FECHAMENTO PSMOVREJ" TO WS-MSG
+              MOVE FS-PSMOVREJ                TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           CLOSE PSMOV-SUSP
+           IF NOT SUCESSO-S
+              MOVE "ERRO FECHAMENTO PSMOVSUSP" TO WS-MSG
+              MOVE FS-PSMOVSUSP                TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
 
            DISPLAY "==================================================="
            DISPLAY "          TERMINO NORMAL DO PROGRAMA               "
            DISPLAY "==================================================="
            .
-           COPY ROTERRO.
\ No newline at end of file
+           COPY ROTERRO.
