@@ -22,6 +22,21 @@
            SELECT CLINEW ASSIGN          TO UT-S-CLINEW
            FILE STATUS IS FS-CLINEW
            .
+           SELECT RELDEV ASSIGN          TO UT-S-RELDEV
+           FILE STATUS IS FS-RELDEV
+           .
+           SELECT CLILOG ASSIGN          TO UT-S-CLILOG
+           FILE STATUS IS FS-CLILOG
+           .
+           SELECT CLIMOV-REJ ASSIGN      TO UT-S-CLIMOVREJ
+           FILE STATUS IS FS-CLIMOVREJ
+           .
+           SELECT OPTIONAL BCHHIST ASSIGN TO BCHHIST
+           FILE STATUS IS FS-BCHHIST
+           .
+           SELECT OPTIONAL DBGCTL ASSIGN  TO DBGCTL
+           FILE STATUS IS FS-DBGCTL
+           .
       *----------------------------------------------------------------*
        DATA                                DIVISION.
       *----------------------------------------------------------------*
@@ -39,6 +54,29 @@
            RECORDING MODE IS F
            .
            COPY CPCLINEW.
+       FD  RELDEV
+           RECORDING MODE IS F
+           .
+       01  REG-RELDEV                      PIC X(80).
+       FD  CLILOG
+           RECORDING MODE IS F
+           .
+       01  REG-CLILOG                      PIC X(184).
+      *    CLIMOV-REJ - MOVIMENTOS FORA DE SEQUENCIA OU DUPLICADOS
+       FD  CLIMOV-REJ
+           RECORDING MODE IS F
+           .
+       01  REG-CLIMOV-REJ                  PIC X(125).
+      *    BCHHIST - HISTORICO COMPARTILHADO DE EXECUCOES EM BATCH
+       FD  BCHHIST
+           RECORDING MODE IS F
+           .
+           COPY CPBCHLOG.
+      *    DBGCTL - CONTROLE EXTERNO DO SWITCH WRK-DEBUG
+       FD  DBGCTL
+           RECORDING MODE IS F
+           .
+       01  REG-DBGCTL                      PIC X(01).
       *----------------------------------------------------------------*
        WORKING-STORAGE                     SECTION.
       *----------------------------------------------------------------*
@@ -59,7 +97,12 @@
        77  WS-CTEXC                        PIC 9(04) COMP.
        77  WS-CTALT                        PIC 9(04) COMP.
        77  WS-CTINV                        PIC 9(04) COMP.
-       77  WS-CTPERM                       PIC 9(04) COMP.               
+       77  WS-CTPERM                       PIC 9(04) COMP.
+       77  WS-CTFONEINV                    PIC 9(04) COMP.
+       77  WS-CTCPFINV                     PIC 9(04) COMP.
+       77  WS-CTFORASEQ                    PIC 9(04) COMP.
+       77  WS-CTDUP                        PIC 9(04) COMP.
+       77  WS-CODCLI-M-ANT                 PIC X(04).
       *----------------------------------------------------------------*
       *    CONTADORES FORMATADOS
       *----------------------------------------------------------------*
@@ -71,31 +114,138 @@
        77  WS-CTALT-F                      PIC ZZZ9.
        77  WS-CTINV-F                      PIC ZZZ9.
        77  WS-CTPERM-F                     PIC ZZZ9.
+       77  WS-CTFONEINV-F                  PIC ZZZ9.
+       77  WS-CTCPFINV-F                   PIC ZZZ9.
+       77  WS-CTFORASEQ-F                  PIC ZZZ9.
+       77  WS-CTDUP-F                      PIC ZZZ9.
+       77  WS-CTEST-DEV-F                   PIC ZZZ9.
       *----------------------------------------------------------------*
       *              VARIAVEIS ESPELHO 
       *----------------------------------------------------------------*
-       01  WS-REG-CLIOLD.                                                
+       01  WS-REG-CLIOLD.
            05 WS-CODCLI-O                  PIC X(04).
-           05 WS-NOMECLI-O                 PIC X(25). 
+           05 WS-NOMECLI-O                 PIC X(25).
            05 WS-ENDCLI-O                  PIC X(30).
            05 WS-FONECLI-O                 PIC X(10).
+           05 WS-CPFCLI-O                  PIC X(11).
            05 WS-TOTALDIVIDA-O             PIC 9(08)V99.
       *----------------------------------------------------------------*
-       01  WS-REG-CLIMOV.                                                
+       01  WS-REG-CLIMOV.
+           05 WS-TIPO-REG-CLIMOV           PIC X(01).
+           05 WS-DADOS-CLIMOV              PIC X(94).
+       01  WS-REG-CLIMOV-D REDEFINES WS-REG-CLIMOV.
+           05 FILLER                       PIC X(01).
            05 WS-CODCLI-M                  PIC X(04).
-           05 WS-NOMECLI-M                 PIC X(25). 
+           05 WS-NOMECLI-M                 PIC X(25).
            05 WS-ENDCLI-M                  PIC X(30).
            05 WS-FONECLI-M                 PIC X(10).
+           05 WS-CPFCLI-M                  PIC X(11).
            05 WS-TOTALDIVIDA-M             PIC 9(08)V99.
            05 WS-TIPOMOV-M                 PIC X(01).
+           05 WS-DIASATRASO-M              PIC 9(03).
+       01  WS-REG-CLIMOV-T REDEFINES WS-REG-CLIMOV.
+           05 FILLER                       PIC X(01).
+           05 WS-QTDREG-CLIMOV             PIC 9(07).
+           05 FILLER                       PIC X(87).
+
+       01  WS-SW-TRAILER-CLIMOV            PIC X(01) VALUE "N".
+           88 TRAILER-CLIMOV-VISTO                 VALUE "S".
+       01  WS-SW-CLIMOV-REJEITADO           PIC X(01) VALUE "N".
+           88 CLIMOV-REJEITADO                     VALUE "S".
+           88 CLIMOV-OK                            VALUE "N".
+      *----------------------------------------------------------------*
+      *    MOVIMENTOS REJEITADOS (FORA DE SEQUENCIA OU DUPLICADOS)
+      *----------------------------------------------------------------*
+       01  WS-REG-CLIMOV-REJ.
+           05 WS-REG-CLIMOV-REJ-MOV         PIC X(95).
+           05 WS-MOTIVO-REJ-MOV             PIC X(30).
       *----------------------------------------------------------------*
-       01  WS-REG-CLINEW.                                                
+       01  WS-REG-CLINEW.
            05 WS-CODCLI-N                  PIC X(04).
-           05 WS-NOMECLI-N                 PIC X(25). 
+           05 WS-NOMECLI-N                 PIC X(25).
            05 WS-ENDCLI-N                  PIC X(30).
            05 WS-FONECLI-N                 PIC X(10).
+           05 WS-CPFCLI-N                  PIC X(11).
            05 WS-TOTALDIVIDA-N             PIC 9(08)V99.
-      *----------------------------------------------------------------*    
+      *----------------------------------------------------------------*
+      *    VALIDACAO DE TELEFONE E CPF DO MOVIMENTO
+      *----------------------------------------------------------------*
+       01  WS-AREA-VALIDACAO-CLIMOV.
+           05 WS-SW-FONE-VALIDO            PIC X(01).
+              88 FONE-VALIDO                       VALUE 'S'.
+              88 FONE-INVALIDO                     VALUE 'N'.
+           05 WS-SW-CPF-VALIDO             PIC X(01).
+              88 CPF-VALIDO                        VALUE 'S'.
+              88 CPF-INVALIDO                      VALUE 'N'.
+           05 WS-CPF-DIGITOS.
+              10 WS-CPF-DIG OCCURS 11 TIMES        PIC 9(01).
+           05 WS-CPF-SOMA                  PIC 9(04) COMP.
+           05 WS-CPF-DIVID                 PIC 9(04) COMP.
+           05 WS-CPF-RESTO                 PIC 9(04) COMP.
+           05 WS-CPF-DV1-CALC              PIC 9(01).
+           05 WS-CPF-DV2-CALC              PIC 9(01).
+           05 WS-CPF-IDX                   PIC 9(02) COMP.
+           05 WS-CPF-PESO                  PIC 9(02) COMP.
+      *----------------------------------------------------------------*
+      *    RELATORIO DE CLIENTES INADIMPLENTES
+      *----------------------------------------------------------------*
+       77  WS-LIMITE-DIVIDA                PIC 9(08)V99 VALUE 5000,00.
+       77  WS-QTD-DEV                      PIC 9(04) COMP VALUE 0.
+       77  WS-CTEST-DEV                     PIC 9(04) COMP VALUE 0.
+       77  WS-ORD-I                        PIC 9(04) COMP.
+       77  WS-ORD-J                        PIC 9(04) COMP.
+       77  WS-ORD-LIMITE                   PIC 9(04) COMP.
+
+       01  WS-TAB-DEVEDORES.
+           05 WS-TAB-DEV OCCURS 500 TIMES.
+              10 WS-DEV-COD                PIC X(04).
+              10 WS-DEV-NOME                PIC X(25).
+              10 WS-DEV-VALOR               PIC 9(08)V99.
+       01  WS-DEV-AUX.
+           05 WS-DEV-AUX-COD               PIC X(04).
+           05 WS-DEV-AUX-NOME               PIC X(25).
+           05 WS-DEV-AUX-VALOR              PIC 9(08)V99.
+
+       01  WS-CABEC-DEV1                   PIC X(80)
+                                                   VALUE
+      *        1234567890123456789012345678901234567890
+              "                RELATORIO DE CLIENTES INADIMPLENTES".
+       01  WS-CABEC-DEV2                   PIC X(80)
+                                                   VALUE
+              "CODIGO   NOME                          VALOR DA DIVIDA".
+       01  WS-CABEC-DEV3                   PIC X(80)
+                                                   VALUE ALL "-".
+       01  WS-LINDET-DEV.
+           05 LD-DEV-COD                   PIC X(04).
+           05 FILLER                       PIC X(04) VALUE SPACES.
+           05 LD-DEV-NOME                  PIC X(25).
+           05 FILLER                       PIC X(04) VALUE SPACES.
+           05 LD-DEV-VALOR                 PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                       PIC X(29) VALUE SPACES.
+       01  WS-RODAPE-DEV.
+           05 FILLER                       PIC X(30)
+                                                   VALUE
+              "TOTAL DE DEVEDORES LISTADOS: ".
+           05 RD-QTD-DEV                   PIC ZZZ9.
+           05 FILLER                       PIC X(46) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    JORNAL DE ALTERACOES ANTES/DEPOIS (CLILOG)
+      *----------------------------------------------------------------*
+       01  WS-REG-CLILOG.
+           05 WS-CODCLI-LOG                PIC X(04).
+           05 WS-NOME-ANTES-LOG            PIC X(25).
+           05 WS-NOME-DEPOIS-LOG           PIC X(25).
+           05 WS-END-ANTES-LOG             PIC X(30).
+           05 WS-END-DEPOIS-LOG            PIC X(30).
+           05 WS-FONE-ANTES-LOG            PIC X(10).
+           05 WS-FONE-DEPOIS-LOG           PIC X(10).
+           05 WS-CPF-ANTES-LOG             PIC X(11).
+           05 WS-CPF-DEPOIS-LOG            PIC X(11).
+           05 WS-DIVIDA-ANTES-LOG          PIC 9(08)V99.
+           05 WS-DIVIDA-DEPOIS-LOG         PIC 9(08)V99.
+           05 WS-RUNTIME-LOG               PIC X(08).
+       77  WS-TOTALDIVIDA-ANTES-LOG        PIC 9(08)V99.
+      *----------------------------------------------------------------*
       *VARIAVEIS DE FILE STATUS
       *----------------------------------------------------------------*
        01  FS-CLIOLD                     PIC X(02).
@@ -109,6 +259,22 @@
        01  FS-CLINEW                     PIC X(02).
            88 SUCESSO-N                  VALUE '00'.
            88 FIM-CLINEW                 VALUE '10'.
+
+       01  FS-RELDEV                     PIC X(02).
+           88 SUCESSO-DEV                VALUE '00'.
+           88 FIM-RELDEV                 VALUE '10'.
+
+       01  FS-CLILOG                     PIC X(02).
+           88 SUCESSO-LOG                VALUE '00'.
+           88 FIM-CLILOG                 VALUE '10'.
+
+       01  FS-CLIMOVREJ                  PIC X(02).
+           88 SUCESSO-REJ-M              VALUE '00'.
+
+       01  FS-BCHHIST                    PIC X(02).
+
+       01  FS-DBGCTL                     PIC X(02).
+           88 SUCESSO-DBG                VALUE '00'.
       *----------------------------------------------------------------*
       *DECLARACAO DE VARIAVEIS DE DATA E TEMPO DE PROCESSAMENTO
       *----------------------------------------------------------------*
@@ -147,6 +313,33 @@
        77  WS-MSG09                        PIC X(60)
                                                    VALUE
            "ERRO DE FECHAMENTO CLINEW".
+       77  WS-MSG10                        PIC X(60)
+                                                   VALUE
+           "ERRO DE ABERTURA CLILOG".
+       77  WS-MSG11                        PIC X(60)
+                                                   VALUE
+           "ERRO DE GRAVACAO CLILOG".
+       77  WS-MSG12                        PIC X(60)
+                                                   VALUE
+           "ERRO DE FECHAMENTO CLILOG".
+       77  WS-MSG13                        PIC X(60)
+                                                   VALUE
+           "CLIMOV SEM HEADER".
+       77  WS-MSG14                        PIC X(60)
+                                                   VALUE
+           "CLIMOV TRAILER DIVERGENTE".
+       77  WS-MSG15                        PIC X(60)
+                                                   VALUE
+           "CLIMOV SEM TRAILER".
+       77  WS-MSG16                        PIC X(60)
+                                                   VALUE
+           "ERRO DE ABERTURA CLIMOV-REJ".
+       77  WS-MSG17                        PIC X(60)
+                                                   VALUE
+           "ERRO DE GRAVACAO CLIMOV-REJ".
+       77  WS-MSG18                        PIC X(60)
+                                                   VALUE
+           "ERRO DE FECHAMENTO CLIMOV-REJ".
       *----------------------------------------------------------------*
       * VARIAVEIS DE CHAMADA
       *----------------------------------------------------------------*
@@ -156,10 +349,12 @@
            05 WS-TOTALDIVIDA                  PIC 9(08)V99.
            05 WS-RESP                         PIC X(01).
            05 WS-DIVIDACALC                   PIC 9(08)V99.
+           05 WS-DIASATRASO                   PIC 9(03).
       *----------------------------------------------------------------* 
        PROCEDURE                           DIVISION.
       *----------------------------------------------------------------*
        0000-EX004P11.
+           PERFORM 1010-LER-CONTROLE-DEBUG
            IF WRK-DEBUG-SIM
               DISPLAY "0000-EX004P11"
            END-IF
@@ -183,7 +378,13 @@
                                               WS-CTEXC
                                               WS-CTALT
                                               WS-CTINV
-                                              WS-CTPERM    
+                                              WS-CTPERM
+                                              WS-CTFONEINV
+                                              WS-CTCPFINV
+                                              WS-CTFORASEQ
+                                              WS-CTDUP
+                                              WS-CTEST-DEV
+           MOVE LOW-VALUES                 TO WS-CODCLI-M-ANT
            PERFORM 1050-ABERTURA-ARQUIVOS
            PERFORM 1100-LER-CLIOLD
            IF FIM-CLIOLD
@@ -191,13 +392,20 @@
               MOVE FS-CLIOLD               TO WS-FS
               GO TO 9000-ERRO
            END-IF
-           PERFORM 1200-LER-CLIMOV
+           PERFORM 1201-LER-CLIMOV-VALIDO
            IF FIM-CLIMOV
               MOVE WS-MSG05                TO WS-MSG
               MOVE FS-CLIMOV               TO WS-FS
               GO TO 9000-ERRO
            END-IF
            .
+       1010-LER-CONTROLE-DEBUG.
+           OPEN INPUT DBGCTL
+           IF SUCESSO-DBG
+              READ DBGCTL                  INTO WRK-DEBUG
+              CLOSE DBGCTL
+           END-IF
+           .
        1050-ABERTURA-ARQUIVOS.
            IF WRK-DEBUG-SIM
               DISPLAY "1050-ABERTURA-ARQUIVOS"
@@ -214,14 +422,32 @@
               MOVE FS-CLIMOV             TO WS-FS
               GO TO 9000-ERRO
            END-IF
+           READ CLIMOV                     INTO WS-REG-CLIMOV
+           IF NOT SUCESSO-M OR WS-TIPO-REG-CLIMOV NOT = 'H'
+              MOVE WS-MSG13                TO WS-MSG
+              MOVE FS-CLIMOV               TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
            OPEN OUTPUT CLINEW
            IF NOT SUCESSO-N
               MOVE WS-MSG03                TO WS-MSG
               MOVE FS-CLINEW             TO WS-FS
               GO TO 9000-ERRO
            END-IF
+           OPEN OUTPUT CLILOG
+           IF NOT SUCESSO-LOG
+              MOVE WS-MSG10                TO WS-MSG
+              MOVE FS-CLILOG               TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           OPEN OUTPUT CLIMOV-REJ
+           IF NOT SUCESSO-REJ-M
+              MOVE WS-MSG16                TO WS-MSG
+              MOVE FS-CLIMOVREJ            TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
 
-           .      
+           .
        1100-LER-CLIOLD.
            IF WRK-DEBUG-SIM
               DISPLAY "1100-LER-CLIOLD"
@@ -245,9 +471,21 @@
            END-IF.
            READ CLIMOV                     INTO WS-REG-CLIMOV
            IF SUCESSO-O
-              ADD 1                        TO WS-CTLIDO-M
+              IF WS-TIPO-REG-CLIMOV = 'T'
+                 PERFORM 1260-VALIDAR-TRAILER-CLIMOV
+                 MOVE HIGH-VALUES          TO WS-CODCLI-M
+                 MOVE "10"                 TO FS-CLIMOV
+              ELSE
+                 ADD 1                     TO WS-CTLIDO-M
+                 PERFORM 1250-VALIDAR-SEQUENCIA-CLIMOV
+              END-IF
            ELSE
               IF FIM-CLIMOV
+                 IF NOT TRAILER-CLIMOV-VISTO
+                    MOVE WS-MSG15          TO WS-MSG
+                    MOVE FS-CLIMOV         TO WS-FS
+                    GO TO 9000-ERRO
+                 END-IF
                  MOVE HIGH-VALUES          TO WS-CODCLI-M
               ELSE
                  MOVE WS-MSG05             TO WS-MSG
@@ -256,6 +494,57 @@
               END-IF
            END-IF
            .
+       1201-LER-CLIMOV-VALIDO.
+           IF WRK-DEBUG-SIM
+              DISPLAY "1201-LER-CLIMOV-VALIDO"
+           END-IF
+           PERFORM 1200-LER-CLIMOV
+           PERFORM 1200-LER-CLIMOV
+               UNTIL NOT CLIMOV-REJEITADO
+               OR    FIM-CLIMOV
+           .
+       1260-VALIDAR-TRAILER-CLIMOV.
+           SET TRAILER-CLIMOV-VISTO        TO TRUE
+           IF WS-CTLIDO-M NOT = WS-QTDREG-CLIMOV
+              MOVE WS-MSG14                TO WS-MSG
+              MOVE FS-CLIMOV               TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       1250-VALIDAR-SEQUENCIA-CLIMOV.
+           IF WRK-DEBUG-SIM
+              DISPLAY "1250-VALIDAR-SEQUENCIA-CLIMOV"
+           END-IF
+           IF WS-CODCLI-M < WS-CODCLI-M-ANT
+              ADD 1                        TO WS-CTFORASEQ
+              MOVE "MOVIMENTO FORA DE SEQUENCIA" TO WS-MOTIVO-REJ-MOV
+              PERFORM 1270-GRAVA-CLIMOV-REJ
+              SET CLIMOV-REJEITADO         TO TRUE
+           ELSE
+              IF WS-CODCLI-M = WS-CODCLI-M-ANT
+                 ADD 1                     TO WS-CTDUP
+                 MOVE "MOVIMENTO DUPLICADO" TO WS-MOTIVO-REJ-MOV
+                 PERFORM 1270-GRAVA-CLIMOV-REJ
+                 SET CLIMOV-REJEITADO      TO TRUE
+              ELSE
+                 SET CLIMOV-OK             TO TRUE
+                 MOVE WS-CODCLI-M          TO WS-CODCLI-M-ANT
+              END-IF
+           END-IF
+           .
+       1270-GRAVA-CLIMOV-REJ.
+           IF WRK-DEBUG-SIM
+              DISPLAY "1270-GRAVA-CLIMOV-REJ"
+           END-IF
+           MOVE WS-REG-CLIMOV               TO WS-REG-CLIMOV-REJ-MOV
+           MOVE WS-REG-CLIMOV-REJ           TO REG-CLIMOV-REJ
+           WRITE REG-CLIMOV-REJ
+           IF NOT SUCESSO-REJ-M
+              MOVE WS-MSG17                 TO WS-MSG
+              MOVE FS-CLIMOVREJ             TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
        2000-PROCESSAR.
            IF WRK-DEBUG-SIM
               DISPLAY "2000-PROCESSAR"
@@ -266,11 +555,11 @@
            ELSE
               IF WS-CODCLI-O > WS-CODCLI-M
                  PERFORM 2100-INCLUIR
-                 PERFORM 1200-LER-CLIMOV
+                 PERFORM 1201-LER-CLIMOV-VALIDO
               ELSE
                  PERFORM 2200-ALT-EXC
                  PERFORM 1100-LER-CLIOLD
-                 PERFORM 1200-LER-CLIMOV
+                 PERFORM 1201-LER-CLIMOV-VALIDO
               END-IF
            END-IF
            .
@@ -281,6 +570,7 @@
            IF WS-TIPOMOV-M = 'I'
               PERFORM 2400-GRAVA-M
               ADD 1                        TO WS-CTINC
+              PERFORM 2450-GRAVA-CLILOG-INC
            ELSE
               ADD 1                        TO WS-CTINV
            END-IF
@@ -294,6 +584,7 @@
            ELSE
               IF WS-TIPOMOV-M = "E"
                  ADD 1                     TO WS-CTEXC
+                 PERFORM 2460-GRAVA-CLILOG-EXC
               ELSE
                  ADD 1                     TO WS-CTINV
               END-IF
@@ -304,14 +595,18 @@
               DISPLAY "2300-ALTERAR"
            END-IF
            MOVE WS-TOTALDIVIDA-O           TO WS-TOTALDIVIDA
+           MOVE WS-TOTALDIVIDA-O           TO WS-TOTALDIVIDA-ANTES-LOG
+           MOVE WS-DIASATRASO-M            TO WS-DIASATRASO
            CALL WS-PROGRAMA                USING WS-TOTALDIVIDA
                                                  WS-RESP
                                                  WS-DIVIDACALC
+                                                 WS-DIASATRASO
            CANCEL WS-PROGRAMA
            IF WS-RESP = "0"
               MOVE WS-DIVIDACALC           TO WS-TOTALDIVIDA-O
               ADD 1                        TO WS-CTALT
               PERFORM 2400-GRAVA-M
+              PERFORM 2440-GRAVA-CLILOG
               MOVE SPACES                  TO WS-RESP
            ELSE
               ADD 1                        TO WS-CTINV
@@ -332,11 +627,26 @@
            ELSE
               MOVE WS-ENDCLI-O             TO WS-ENDCLI-N
            END-IF
+           PERFORM 2410-VALIDAR-TELEFONE
            IF WS-FONECLI-M NOT EQUAL SPACES
+           AND FONE-VALIDO
               MOVE WS-FONECLI-M            TO WS-FONECLI-N
            ELSE
+              IF WS-FONECLI-M NOT EQUAL SPACES
+                 ADD 1                     TO WS-CTFONEINV
+              END-IF
               MOVE WS-FONECLI-O            TO WS-FONECLI-N
            END-IF
+           PERFORM 2420-VALIDAR-CPF
+           IF WS-CPFCLI-M NOT EQUAL SPACES
+           AND CPF-VALIDO
+              MOVE WS-CPFCLI-M             TO WS-CPFCLI-N
+           ELSE
+              IF WS-CPFCLI-M NOT EQUAL SPACES
+                 ADD 1                     TO WS-CTCPFINV
+              END-IF
+              MOVE WS-CPFCLI-O             TO WS-CPFCLI-N
+           END-IF
            IF WS-TOTALDIVIDA-M IS NUMERIC
               MOVE WS-TOTALDIVIDA-M        TO WS-TOTALDIVIDA-N
            ELSE
@@ -347,18 +657,193 @@
               MOVE WS-MSG06                TO WS-MSG
               MOVE FS-CLINEW               TO WS-FS
               GO TO 9000-ERRO
-           ELSE 
-              ADD 1                        TO WS-CTGRAV 
+           ELSE
+              ADD 1                        TO WS-CTGRAV
+              PERFORM 2430-REGISTRAR-DEVEDOR
+           END-IF
+           .
+       2430-REGISTRAR-DEVEDOR.
+           IF WRK-DEBUG-SIM
+              DISPLAY "2430-REGISTRAR-DEVEDOR"
+           END-IF
+           IF WS-TOTALDIVIDA-N > WS-LIMITE-DIVIDA
+              IF WS-QTD-DEV < 500
+                 ADD 1                     TO WS-QTD-DEV
+                 MOVE WS-CODCLI-N          TO WS-DEV-COD (WS-QTD-DEV)
+                 MOVE WS-NOMECLI-N         TO WS-DEV-NOME (WS-QTD-DEV)
+                 MOVE WS-TOTALDIVIDA-N     TO WS-DEV-VALOR (WS-QTD-DEV)
+              ELSE
+                 ADD 1                     TO WS-CTEST-DEV
+              END-IF
+           END-IF
+           .
+       2440-GRAVA-CLILOG.
+           IF WRK-DEBUG-SIM
+              DISPLAY "2440-GRAVA-CLILOG"
+           END-IF
+           MOVE WS-CODCLI-O                TO WS-CODCLI-LOG
+           MOVE WS-NOMECLI-O                TO WS-NOME-ANTES-LOG
+           MOVE WS-NOMECLI-N                TO WS-NOME-DEPOIS-LOG
+           MOVE WS-ENDCLI-O                 TO WS-END-ANTES-LOG
+           MOVE WS-ENDCLI-N                 TO WS-END-DEPOIS-LOG
+           MOVE WS-FONECLI-O                TO WS-FONE-ANTES-LOG
+           MOVE WS-FONECLI-N                TO WS-FONE-DEPOIS-LOG
+           MOVE WS-CPFCLI-O                 TO WS-CPF-ANTES-LOG
+           MOVE WS-CPFCLI-N                 TO WS-CPF-DEPOIS-LOG
+           MOVE WS-TOTALDIVIDA-ANTES-LOG    TO WS-DIVIDA-ANTES-LOG
+           MOVE WS-TOTALDIVIDA-N            TO WS-DIVIDA-DEPOIS-LOG
+           MOVE WS-HORARIO-INICIAL          TO WS-RUNTIME-LOG
+           WRITE REG-CLILOG                 FROM WS-REG-CLILOG
+           IF NOT SUCESSO-LOG
+              MOVE WS-MSG11                 TO WS-MSG
+              MOVE FS-CLILOG                TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       2450-GRAVA-CLILOG-INC.
+           IF WRK-DEBUG-SIM
+              DISPLAY "2450-GRAVA-CLILOG-INC"
+           END-IF
+           MOVE WS-CODCLI-N                 TO WS-CODCLI-LOG
+           MOVE SPACES                      TO WS-NOME-ANTES-LOG
+           MOVE WS-NOMECLI-N                TO WS-NOME-DEPOIS-LOG
+           MOVE SPACES                      TO WS-END-ANTES-LOG
+           MOVE WS-ENDCLI-N                 TO WS-END-DEPOIS-LOG
+           MOVE SPACES                      TO WS-FONE-ANTES-LOG
+           MOVE WS-FONECLI-N                TO WS-FONE-DEPOIS-LOG
+           MOVE SPACES                      TO WS-CPF-ANTES-LOG
+           MOVE WS-CPFCLI-N                 TO WS-CPF-DEPOIS-LOG
+           MOVE ZERO                        TO WS-DIVIDA-ANTES-LOG
+           MOVE WS-TOTALDIVIDA-N            TO WS-DIVIDA-DEPOIS-LOG
+           MOVE WS-HORARIO-INICIAL          TO WS-RUNTIME-LOG
+           WRITE REG-CLILOG                 FROM WS-REG-CLILOG
+           IF NOT SUCESSO-LOG
+              MOVE WS-MSG11                 TO WS-MSG
+              MOVE FS-CLILOG                TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       2460-GRAVA-CLILOG-EXC.
+           IF WRK-DEBUG-SIM
+              DISPLAY "2460-GRAVA-CLILOG-EXC"
+           END-IF
+           MOVE WS-CODCLI-O                 TO WS-CODCLI-LOG
+           MOVE WS-NOMECLI-O                TO WS-NOME-ANTES-LOG
+           MOVE SPACES                      TO WS-NOME-DEPOIS-LOG
+           MOVE WS-ENDCLI-O                 TO WS-END-ANTES-LOG
+           MOVE SPACES                      TO WS-END-DEPOIS-LOG
+           MOVE WS-FONECLI-O                TO WS-FONE-ANTES-LOG
+           MOVE SPACES                      TO WS-FONE-DEPOIS-LOG
+           MOVE WS-CPFCLI-O                 TO WS-CPF-ANTES-LOG
+           MOVE SPACES                      TO WS-CPF-DEPOIS-LOG
+           MOVE WS-TOTALDIVIDA-O            TO WS-DIVIDA-ANTES-LOG
+           MOVE ZERO                        TO WS-DIVIDA-DEPOIS-LOG
+           MOVE WS-HORARIO-INICIAL          TO WS-RUNTIME-LOG
+           WRITE REG-CLILOG                 FROM WS-REG-CLILOG
+           IF NOT SUCESSO-LOG
+              MOVE WS-MSG11                 TO WS-MSG
+              MOVE FS-CLILOG                TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       2410-VALIDAR-TELEFONE.
+           IF WRK-DEBUG-SIM
+              DISPLAY "2410-VALIDAR-TELEFONE"
+           END-IF
+           SET FONE-VALIDO                 TO TRUE
+           IF WS-FONECLI-M EQUAL SPACES
+              SET FONE-INVALIDO            TO TRUE
+           ELSE
+              IF WS-FONECLI-M IS NOT NUMERIC
+                 SET FONE-INVALIDO         TO TRUE
+              END-IF
+           END-IF
+           .
+       2420-VALIDAR-CPF.
+           IF WRK-DEBUG-SIM
+              DISPLAY "2420-VALIDAR-CPF"
+           END-IF
+           SET CPF-VALIDO                  TO TRUE
+           IF WS-CPFCLI-M EQUAL SPACES
+              SET CPF-INVALIDO             TO TRUE
+           ELSE
+              IF WS-CPFCLI-M IS NOT NUMERIC
+                 SET CPF-INVALIDO          TO TRUE
+              ELSE
+                 PERFORM 2421-EXTRAIR-DIGITOS-CPF
+                 PERFORM 2422-CALCULAR-DV1-CPF
+                 PERFORM 2423-CALCULAR-DV2-CPF
+                 IF WS-CPF-DV1-CALC NOT EQUAL WS-CPF-DIG (10)
+                 OR WS-CPF-DV2-CALC NOT EQUAL WS-CPF-DIG (11)
+                    SET CPF-INVALIDO       TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+           .
+       2421-EXTRAIR-DIGITOS-CPF.
+           IF WRK-DEBUG-SIM
+              DISPLAY "2421-EXTRAIR-DIGITOS-CPF"
+           END-IF
+           MOVE WS-CPFCLI-M                TO WS-CPF-DIGITOS
+           .
+       2422-CALCULAR-DV1-CPF.
+           IF WRK-DEBUG-SIM
+              DISPLAY "2422-CALCULAR-DV1-CPF"
+           END-IF
+           MOVE ZERO                       TO WS-CPF-SOMA
+           MOVE 10                         TO WS-CPF-PESO
+           PERFORM 2424-SOMAR-DIGITO-DV1
+               VARYING WS-CPF-IDX FROM 1 BY 1
+               UNTIL WS-CPF-IDX > 9
+           COMPUTE WS-CPF-DIVID = (WS-CPF-SOMA * 10) / 11
+           COMPUTE WS-CPF-RESTO = (WS-CPF-SOMA * 10)
+                                - (WS-CPF-DIVID * 11)
+           IF WS-CPF-RESTO < 2
+              MOVE 0                       TO WS-CPF-DV1-CALC
+           ELSE
+              COMPUTE WS-CPF-DV1-CALC = 11 - WS-CPF-RESTO
            END-IF
            .
+       2424-SOMAR-DIGITO-DV1.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                               + (WS-CPF-DIG (WS-CPF-IDX) * WS-CPF-PESO)
+           SUBTRACT 1                      FROM WS-CPF-PESO
+           .
+       2423-CALCULAR-DV2-CPF.
+           IF WRK-DEBUG-SIM
+              DISPLAY "2423-CALCULAR-DV2-CPF"
+           END-IF
+           MOVE ZERO                       TO WS-CPF-SOMA
+           MOVE 11                         TO WS-CPF-PESO
+           PERFORM 2425-SOMAR-DIGITO-DV2
+               VARYING WS-CPF-IDX FROM 1 BY 1
+               UNTIL WS-CPF-IDX > 10
+           COMPUTE WS-CPF-DIVID = (WS-CPF-SOMA * 10) / 11
+           COMPUTE WS-CPF-RESTO = (WS-CPF-SOMA * 10)
+                                - (WS-CPF-DIVID * 11)
+           IF WS-CPF-RESTO < 2
+              MOVE 0                       TO WS-CPF-DV2-CALC
+           ELSE
+              COMPUTE WS-CPF-DV2-CALC = 11 - WS-CPF-RESTO
+           END-IF
+           .
+       2425-SOMAR-DIGITO-DV2.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                               + (WS-CPF-DIG (WS-CPF-IDX) * WS-CPF-PESO)
+           SUBTRACT 1                      FROM WS-CPF-PESO
+           .
        3000-TERMINO.
            IF WRK-DEBUG-SIM
               DISPLAY "3000-TERMINO"
            END-IF
            PERFORM 9000-IMPRIME-DATA
            PERFORM 4000-FECHAMENTO-ARQUIVOS
+           PERFORM 6000-GERAR-RELATORIO-DEVEDORES
            ACCEPT WS-HORARIO-FINAL         FROM TIME
            PERFORM 9000-TEMPO-DE-PROCESSAMENTO
+           MOVE "EX004P11"                 TO WS-BCHLOG-PROGRAMA
+           MOVE WS-CTLIDO-M                TO WS-BCHLOG-QTDE
+           PERFORM 9000-GRAVAR-HIST-PROCESSAMENTO
 
            MOVE WS-CTLIDO-O                TO WS-CTLIDO-O-F
            MOVE WS-CTLIDO-M                TO WS-CTLIDO-M-F
@@ -368,7 +853,12 @@
            MOVE WS-CTALT                   TO WS-CTALT-F
            MOVE WS-CTINV                   TO WS-CTINV-F
            MOVE WS-CTPERM                  TO WS-CTPERM-F
-           
+           MOVE WS-CTFONEINV               TO WS-CTFONEINV-F
+           MOVE WS-CTCPFINV                TO WS-CTCPFINV-F
+           MOVE WS-CTFORASEQ               TO WS-CTFORASEQ-F
+           MOVE WS-CTDUP                   TO WS-CTDUP-F
+           MOVE WS-CTEST-DEV               TO WS-CTEST-DEV-F
+
            PERFORM 5000-EXIBIR-RESULTADOS
            .
        5000-EXIBIR-RESULTADOS.
@@ -390,9 +880,19 @@
                                            WS-CTALT-F
            DISPLAY " TOTAL DE CADASTROS INVALIDOS.............: " 
                                            WS-CTINV-F
-           DISPLAY " TOTAL DE MOVIMENTOS INVALIDOS............: " 
+           DISPLAY " TOTAL DE MOVIMENTOS INVALIDOS............: "
                                            WS-CTPERM-F
-           DISPLAY " TEMPO TOTAL DE PROCESSAMENTO.............: " 
+           DISPLAY " TOTAL DE TELEFONES REJEITADOS............: "
+                                           WS-CTFONEINV-F
+           DISPLAY " TOTAL DE CPF REJEITADOS..................: "
+                                           WS-CTCPFINV-F
+           DISPLAY " TOTAL DE MOVIMENTOS FORA DE SEQUENCIA....: "
+                                           WS-CTFORASEQ-F
+           DISPLAY " TOTAL DE MOVIMENTOS DUPLICADOS...........: "
+                                           WS-CTDUP-F
+           DISPLAY " TOTAL DE DEVEDORES DESCARTADOS (LIMITE)..: "
+                                           WS-CTEST-DEV-F
+           DISPLAY " TEMPO TOTAL DE PROCESSAMENTO.............: "
                                            WS-TEMPO-PROCESSAMENTO-F
            DISPLAY "==================================================="
            .
@@ -421,8 +921,85 @@
               MOVE FS-CLINEW               TO WS-FS
               GO TO 9000-ERRO
            END-IF
+      *FECHAMENTO DO CLILOG
+           CLOSE CLILOG
+           IF NOT SUCESSO-LOG
+              MOVE WS-MSG12                TO WS-MSG
+              MOVE FS-CLILOG               TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+      *FECHAMENTO DO CLIMOV-REJ
+           CLOSE CLIMOV-REJ
+           IF NOT SUCESSO-REJ-M
+              MOVE WS-MSG18                TO WS-MSG
+              MOVE FS-CLIMOVREJ            TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       6000-GERAR-RELATORIO-DEVEDORES.
+           IF WRK-DEBUG-SIM
+              DISPLAY "6000-GERAR-RELATORIO-DEVEDORES"
+           END-IF
+           PERFORM 6100-ORDENAR-DEVEDORES
+           OPEN OUTPUT RELDEV
+           IF NOT SUCESSO-DEV
+              MOVE "ERRO DE ABERTURA RELDEV"    TO WS-MSG
+              MOVE FS-RELDEV                    TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           WRITE REG-RELDEV                     FROM WS-CABEC-DEV1
+           WRITE REG-RELDEV                     FROM WS-CABEC-DEV2
+           WRITE REG-RELDEV                     FROM WS-CABEC-DEV3
+           IF WS-QTD-DEV > 0
+              MOVE 1                            TO WS-ORD-I
+              PERFORM 6200-IMPRIMIR-DEVEDOR
+                  VARYING WS-ORD-I FROM 1 BY 1
+                  UNTIL WS-ORD-I > WS-QTD-DEV
+           END-IF
+           MOVE WS-QTD-DEV                      TO RD-QTD-DEV
+           WRITE REG-RELDEV                     FROM WS-RODAPE-DEV
+           CLOSE RELDEV
+           IF NOT SUCESSO-DEV
+              MOVE "ERRO DE FECHAMENTO RELDEV"  TO WS-MSG
+              MOVE FS-RELDEV                    TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       6100-ORDENAR-DEVEDORES.
+           IF WRK-DEBUG-SIM
+              DISPLAY "6100-ORDENAR-DEVEDORES"
+           END-IF
+           IF WS-QTD-DEV > 1
+              PERFORM 6110-PASSE-EXTERNO
+                  VARYING WS-ORD-I FROM 1 BY 1
+                  UNTIL WS-ORD-I >= WS-QTD-DEV
+           END-IF
+           .
+       6110-PASSE-EXTERNO.
+           COMPUTE WS-ORD-LIMITE = WS-QTD-DEV - WS-ORD-I
+           PERFORM 6120-PASSE-INTERNO
+               VARYING WS-ORD-J FROM 1 BY 1
+               UNTIL WS-ORD-J > WS-ORD-LIMITE
+           .
+       6120-PASSE-INTERNO.
+           IF WS-DEV-VALOR (WS-ORD-J) < WS-DEV-VALOR (WS-ORD-J + 1)
+              PERFORM 6130-TROCAR-DEVEDORES
+           END-IF
+           .
+       6130-TROCAR-DEVEDORES.
+           MOVE WS-TAB-DEV (WS-ORD-J)      TO WS-DEV-AUX
+           MOVE WS-TAB-DEV (WS-ORD-J + 1)  TO WS-TAB-DEV (WS-ORD-J)
+           MOVE WS-DEV-AUX
+                             TO WS-TAB-DEV (WS-ORD-J + 1)
+           .
+       6200-IMPRIMIR-DEVEDOR.
+           MOVE WS-DEV-COD (WS-ORD-I)           TO LD-DEV-COD
+           MOVE WS-DEV-NOME (WS-ORD-I)          TO LD-DEV-NOME
+           MOVE WS-DEV-VALOR (WS-ORD-I)         TO LD-DEV-VALOR
+           WRITE REG-RELDEV                     FROM WS-LINDET-DEV
            .
       *----------------------------------------------------------------*
            COPY ROTERRO.
            COPY ROTDATA.
-           COPY ROTPROSS.
\ No newline at end of file
+           COPY ROTPROSS.
+           COPY ROTBCHLOG.
