@@ -19,6 +19,24 @@
            SELECT RELMOV01 ASSIGN          TO RELMOV01
            FILE STATUS IS FS-RELMOV01
            .
+           SELECT MOVTOEST-REJ ASSIGN      TO MOVTOEST-REJ
+           FILE STATUS IS FS-MOVTOEST-REJ
+           .
+           SELECT VCADPRD ASSIGN           TO VCADPRD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-VCADPRD
+           RECORD KEY IS CODPROD-V
+           .
+           SELECT RELMOVCSV ASSIGN         TO RELMOVCSV
+           FILE STATUS IS FS-RELMOVCSV
+           .
+           SELECT OPTIONAL MOVHIST ASSIGN  TO MOVHIST
+           FILE STATUS IS FS-MOVHIST
+           .
+           SELECT OPTIONAL BCHHIST ASSIGN  TO BCHHIST
+           FILE STATUS IS FS-BCHHIST
+           .
       *----------------------------------------------------------------*
        DATA                                DIVISION.
       *----------------------------------------------------------------*
@@ -27,12 +45,42 @@
        FD  MOVTOEST
            RECORDING MODE IS F
            .
-       01  REG-MOVTOEST                    PIC X(33).
+       01  REG-MOVTOEST                    PIC X(43).
 
        FD  RELMOV01
            RECORDING MODE IS F
            .
-       01  REG-RELMOV01                      PIC X(80).
+       01  REG-RELMOV01                      PIC X(90).
+
+      *    MOVTOEST-REJ - DETALHES REJEITADOS (CODIGO/QUANTIDADE INVALIDOS)
+       FD  MOVTOEST-REJ
+           RECORDING MODE IS F
+           .
+       01  REG-MOVTOEST-REJ                PIC X(73).
+
+      *    VCADPRD - CADASTRO DE PRODUTOS (ATUALIZACAO DO ESTOQUE)
+       FD  VCADPRD
+           RECORD CONTAINS 66 CHARACTERS
+           .
+           COPY CPVCADPRD.
+
+      *    RELMOVCSV - EXTRATO EM CSV DO DETALHE DE RELMOV01
+       FD  RELMOVCSV
+           RECORDING MODE IS F
+           .
+       01  REG-RELMOVCSV                   PIC X(36).
+
+      *    MOVHIST - TOTAIS DO PERIODO ANTERIOR (COMPARATIVO)
+       FD  MOVHIST
+           RECORDING MODE IS F
+           .
+       01  REG-MOVHIST                     PIC X(11).
+
+      *    BCHHIST - HISTORICO COMPARTILHADO DE EXECUCOES EM BATCH
+       FD  BCHHIST
+           RECORDING MODE IS F
+           .
+           COPY CPBCHLOG.
       *----------------------------------------------------------------*
        WORKING-STORAGE                     SECTION.
       *----------------------------------------------------------------*
@@ -84,6 +132,9 @@
            05 FILLER                       PIC X(40)
                                                    VALUE
               "HORA       PRODUTO     QUANTIDADE       ".
+           05 FILLER                       PIC X(10)
+                                                   VALUE
+              " ORIG DEST".
        01  WS-CABEC5.
            05 FILLER                       PIC X(40)
                                                    VALUE
@@ -93,8 +144,11 @@
                                                    VALUE
       *        1234567890123456789012345678901234567890 
               "--------   -------     ------------     ".
+           05 FILLER                       PIC X(10)
+                                                   VALUE
+              " ---- ----".
       *----------------------------------------------------------------*
-      *                          DETALHE                               *     
+      *                          DETALHE                               *
       *----------------------------------------------------------------*
        01  WS-LINDET.
            05 FILLER                       PIC X(09)
@@ -112,10 +166,47 @@
            05 FILLER                       PIC X(03)
                                                    VALUE SPACES.
            05 LD-QTDMOVTO                  PIC ZZ.ZZZ.ZZ9+.
+           05 FILLER                       PIC X(03)
+                                                   VALUE SPACES.
+           05 LD-LOCORIGEM                 PIC X(05).
+           05 FILLER                       PIC X(02)
+                                                   VALUE SPACES.
+           05 LD-LOCDESTINO                PIC X(05).
+           05 FILLER                       PIC X(04)
+                                                   VALUE SPACES.
+      *----------------------------------------------------------------*
+      *                          SUBTOTAL POR PRODUTO                  *
+      *----------------------------------------------------------------*
+       01  WS-LINSUB.
            05 FILLER                       PIC X(09)
-                                                   VALUE SPACES.   
+                                                   VALUE SPACES.
+           05 FILLER                       PIC X(20)
+                                                   VALUE
+              "TOTAL DO PRODUTO....".
+           05 LS-CODPRODMOVTO              PIC 9999.
+           05 FILLER                       PIC X(03)
+                                                   VALUE SPACES.
+           05 FILLER                       PIC X(15)
+                                                   VALUE
+              "QTDE LIQUIDA...".
+           05 LS-QTDLIQUIDA                PIC ZZ.ZZZ.ZZ9+.
+           05 FILLER                       PIC X(09)
+                                                   VALUE SPACES.
       *----------------------------------------------------------------*
-      *                          RODAPÉ                                *     
+      *                          EXTRATO CSV                           *
+      *----------------------------------------------------------------*
+       01  WS-LINCSV.
+           05 LC-NUMMOVTO                  PIC 9(07).
+           05 FILLER                       PIC X(01) VALUE ",".
+           05 LC-DATAMOVTO                 PIC X(08).
+           05 FILLER                       PIC X(01) VALUE ",".
+           05 LC-HORAMOVTO                 PIC X(06).
+           05 FILLER                       PIC X(01) VALUE ",".
+           05 LC-CODPRODMOVTO              PIC 9(04).
+           05 FILLER                       PIC X(01) VALUE ",".
+           05 LC-QTDMOVTO                  PIC -(6)9.
+      *----------------------------------------------------------------*
+      *                          RODAPÉ                                *
       *----------------------------------------------------------------*
        01  WS-RODAPE1                      PIC X(80)
                                                    VALUE ALL "-".             
@@ -135,36 +226,8 @@
            COPY VARPROSS.
            COPY CPMOV.
       *----------------------------------------------------------------*
-      *                 VARIAVEIS DE TRABALHO                          *     
+      *                 VARIAVEIS DE TRABALHO                          *
       *----------------------------------------------------------------*
-       01  WS-DATA-SYS.
-           05 WS-ANO-SYS                   PIC 99.
-           05 WS-MES-SYS                   PIC 99.
-           05 WS-DIA-SYS                   PIC 99.
-       
-       01  WS-HORA-SYS.
-           05 WS-HORA                      PIC 99.
-           05 WS-MIN                       PIC 99.
-           05 WS-SEG                       PIC 99.
-       
-       01  WS-DATA-FORMATADA.
-           05 WS-DIA-FT                    PIC 9(02).
-           05 FILLER                       PIC X(01)
-                                                   VALUE "/".
-           05 WS-MES-FT                    PIC 9(02).
-           05 FILLER                       PIC X(01)
-                                                   VALUE "/".
-           05 WS-ANO-FT                    PIC 99.
-
-       01  WS-HORA-FORMATADA.
-           05 WS-HORA-FT                   PIC 9(02).
-           05 FILLER                       PIC X(01)
-                                                   VALUE ":".
-           05 WS-MIN-FT                    PIC 9(02).
-           05 FILLER                       PIC X(01)
-                                                   VALUE ":".
-           05 WS-SEG-FT                    PIC 9(02).
-
       *VARIAVEIS DE FILE STATUS
        01  FS-MOVTOEST                     PIC X(02).
            88 SUCESSO-M                    VALUE '00'.
@@ -172,15 +235,52 @@
        01  FS-RELMOV01                     PIC X(02).
            88 SUCESSO-R                    VALUE '00'.
            88 FIM-ARQUIVO-R                VALUE '10'.
+       01  FS-MOVTOEST-REJ                 PIC X(02).
+           88 SUCESSO-J                    VALUE '00'.
+       01  FS-VCADPRD                      PIC X(02).
+           88 SUCESSO-V                    VALUE '00'.
+           88 PRODUTO-NAO-ENCONTRADO       VALUE '23'.
+       01  FS-RELMOVCSV                    PIC X(02).
+           88 SUCESSO-C                    VALUE '00'.
+       01  FS-MOVHIST                      PIC X(02).
+           88 SUCESSO-H                    VALUE '00'.
+       01  FS-BCHHIST                      PIC X(02).
+      *----------------------------------------------------------------*
+      *    HISTORICO DE PERIODO ANTERIOR (COMPARATIVO)                 *
+      *----------------------------------------------------------------*
+       01  WS-REG-MOVHIST.
+           05 WS-ANO-REF-CAD-HIST          PIC 9(04).
+           05 WS-MES-REF-CAD-HIST          PIC 9(02).
+           05 WS-CTIMPRESSO-HIST           PIC 9(05).
+       01  WS-SW-HISTORICO                 PIC X(01).
+           88 HISTORICO-EXISTE             VALUE 'S'.
+           88 HISTORICO-INEXISTENTE        VALUE 'N'.
+       77  WS-VARIACAO-MOVTOS              PIC S9(05).
        77  WS-MSG                          PIC X(60).
        77  WS-FS                           PIC X(02).
+      *----------------------------------------------------------------*
+      *    MOVTOEST-REJ - DETALHE + MOTIVO DA REJEICAO                 *
+      *----------------------------------------------------------------*
+       01  WS-REG-MOVTOEST-REJ.
+           05 WS-REG-MOVTOEST-REJ-MOV      PIC X(43).
+           05 WS-MOTIVO-REJ-MOV            PIC X(30).
       *VARIAVEIS DE CONTAGEM
        77  WS-CTLIDO                       PIC 9(05).
        77  WS-CTIMPRESSO                   PIC 9(05).
+       77  WS-CTREJ                        PIC 9(05).
+       77  WS-CTATUALIZADO                 PIC 9(05).
+       77  WS-CTNAOENCONTRADO              PIC 9(05).
+       01  WS-SW-DETALHE                   PIC X(01).
+           88 DETALHE-VALIDO               VALUE 'S'.
+           88 DETALHE-INVALIDO             VALUE 'N'.
       *VARIAVEIS DE CONTROLE DO RELATÓRIO
        77  WS-CTLIN                        PIC 9(02).
        77  WS-CTPAG                        PIC 9(02).
        77  WS-PULA                         PIC 9(02).
+      *VARIAVEIS DE QUEBRA DE CONTROLE POR PRODUTO
+       77  WS-CODPRODMOVTO-ANT             PIC 9(04).
+       77  WS-QTD-LIQUIDA                  PIC S9(07).
+       77  WS-SUBTOTAL-PROD                PIC S9(07).
 
       *VARIAVEL AUXILIAR DE FORMATACAO DATA
        01  WS-DATA-FORMATADA-AUX.
@@ -201,12 +301,19 @@
        1000-INICIALIZAR.
            ACCEPT WS-HORA-SYS              FROM TIME
            ACCEPT WS-HORARIO-INICIAL       FROM TIME
-           ACCEPT WS-DATA-SYS              FROM DATE
+           ACCEPT WS-DATA-SYS              FROM DATE YYYYMMDD
 
            MOVE ZEROS                      TO WS-CTLIDO
                                               WS-CTPAG
                                               WS-CTIMPRESSO
-           MOVE 99                         TO WS-CTLIN    
+                                              WS-CTREJ
+                                              WS-CTATUALIZADO
+                                              WS-CTNAOENCONTRADO
+                                              WS-CODPRODMOVTO-ANT
+                                              WS-SUBTOTAL-PROD
+           MOVE 99                         TO WS-CTLIN
+           SET HISTORICO-INEXISTENTE       TO TRUE
+           PERFORM 1050-LER-HISTORICO
 
            OPEN INPUT MOVTOEST
            IF NOT SUCESSO-M
@@ -221,7 +328,7 @@
               MOVE FS-MOVTOEST             TO WS-FS
               GO TO 9000-ERRO
            END-IF
-           MOVE WS-ANO-MES-REF-CAD         TO WS-ANO-MES-REF-CAD-AUX
+           MOVE WS-ANO-MES-REF-CAD         TO WS-DATA-FORMATADA-AUX
 
            OPEN OUTPUT RELMOV01
            IF NOT SUCESSO-R
@@ -229,6 +336,27 @@
               MOVE FS-RELMOV01             TO WS-FS
               GO TO 9000-ERRO
            END-IF
+
+           OPEN OUTPUT MOVTOEST-REJ
+           IF NOT SUCESSO-J
+              MOVE "ERRO NA ABERTURA DE MOVTOEST-REJ" TO WS-MSG
+              MOVE FS-MOVTOEST-REJ         TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+
+           OPEN I-O VCADPRD
+           IF NOT SUCESSO-V
+              MOVE "ERRO NA ABERTURA DE VCADPRD" TO WS-MSG
+              MOVE FS-VCADPRD              TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+
+           OPEN OUTPUT RELMOVCSV
+           IF NOT SUCESSO-C
+              MOVE "ERRO NA ABERTURA DE RELMOVCSV" TO WS-MSG
+              MOVE FS-RELMOVCSV            TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
            PERFORM 1100-LER-MOVTOEST
            IF WS-TIPO-REG-MOVTO NOT = "D"
               MOVE "ARQUIVO SEM DATA"      TO WS-MSG
@@ -255,18 +383,71 @@
               END-IF
            END-IF
            .
-       2000-PROCESSAR.
-           IF WS-CTLIN > 49
-              PERFORM 2100-IMPRIMIR-CABECALHO
+       1050-LER-HISTORICO.
+           OPEN INPUT MOVHIST
+           IF SUCESSO-H
+              READ MOVHIST                 INTO WS-REG-MOVHIST
+              IF SUCESSO-H
+                 SET HISTORICO-EXISTE      TO TRUE
+              END-IF
+              CLOSE MOVHIST
            END-IF
+           .
+       2000-PROCESSAR.
+           PERFORM 2050-VALIDAR-DETALHE
+           IF DETALHE-INVALIDO
+              PERFORM 2260-GRAVA-MOVTOEST-REJ
+           ELSE
+              IF WS-CTLIN > 49
+                 PERFORM 2100-IMPRIMIR-CABECALHO
+              END-IF
 
-           PERFORM 2200-IMPRIMIR-DETALHE
+              IF WS-CTIMPRESSO > 0
+              AND WS-CODPRODMOVTO NOT = WS-CODPRODMOVTO-ANT
+                 PERFORM 2250-IMPRIMIR-SUBTOTAL
+              END-IF
+
+              PERFORM 2200-IMPRIMIR-DETALHE
+
+              IF WS-CTLIN = 48
+                 PERFORM 2300-IMPRIMIR-RODAPE
+              END-IF
+           END-IF
 
-           IF WS-CTLIN = 48
-              PERFORM 2300-IMPRIMIR-RODAPE
-           
            PERFORM 1100-LER-MOVTOEST
            .
+       2050-VALIDAR-DETALHE.
+           SET DETALHE-VALIDO              TO TRUE
+           IF WS-CODPRODMOVTO = ZERO
+           OR WS-CODPRODMOVTO IS NOT NUMERIC
+              SET DETALHE-INVALIDO         TO TRUE
+              MOVE "CODIGO DE PRODUTO INVALIDO"
+                                           TO WS-MOTIVO-REJ-MOV
+           ELSE
+              IF NOT MOVTO-ENTRADA
+              AND NOT MOVTO-SAIDA
+              AND NOT MOVTO-TRANSFERENCIA
+                 SET DETALHE-INVALIDO      TO TRUE
+                 MOVE "TIPO DE MOVIMENTO INVALIDO"
+                                           TO WS-MOTIVO-REJ-MOV
+              ELSE
+                 IF MOVTO-TRANSFERENCIA
+                    IF WS-LOCORIGEM-MOVTO = SPACES
+                    OR WS-LOCDESTINO-MOVTO = SPACES
+                       SET DETALHE-INVALIDO TO TRUE
+                       MOVE "LOCAL TRANSFERENCIA INVALIDO"
+                                           TO WS-MOTIVO-REJ-MOV
+                    END-IF
+                 ELSE
+                    IF WS-QTDMOVTO = ZERO
+                       SET DETALHE-INVALIDO TO TRUE
+                       MOVE "QUANTIDADE MOVIMENTADA ZERADA"
+                                           TO WS-MOTIVO-REJ-MOV
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           .
        2100-IMPRIMIR-CABECALHO.
            MOVE WS-DIA                     TO WS-DIA-F
            MOVE WS-MES                     TO WS-MES-F
@@ -281,35 +462,35 @@
            ADD 1                           TO WS-CTPAG
            MOVE WS-CTPAG                   TO WS-PAG-CABEC2
 
-           WRITE RELMOV01                  FROM WS-CABEC1 AFTER PAGE 
+           WRITE REG-RELMOV01                  FROM WS-CABEC1 AFTER PAGE 
            IF NOT SUCESSO-R
               MOVE "ERRO AO GRAVAR CABECALHO1" TO WS-MSG 
               MOVE FS-RELMOV01             TO WS-FS
               GO TO 9000-ERRO
            END-IF
 
-           WRITE RELMOV01                  FROM WS-CABEC2
+           WRITE REG-RELMOV01                  FROM WS-CABEC2
            IF NOT SUCESSO-R
               MOVE "ERRO AO GRAVAR CABECALHO2" TO WS-MSG
               MOVE FS-RELMOV01             TO WS-FS
               GO TO 9000-ERRO
            END-IF
 
-           WRITE RELMOV01                  FROM WS-CABEC3
+           WRITE REG-RELMOV01                  FROM WS-CABEC3
            IF NOT SUCESSO-R
               MOVE "ERRO AO GRAVAR CABECALHO3" TO WS-MSG
               MOVE FS-RELMOV01             TO WS-FS
               GO TO 9000-ERRO
            END-IF
                  
-           WRITE RELMOV01                  FROM WS-CABEC4
+           WRITE REG-RELMOV01                  FROM WS-CABEC4
            IF NOT SUCESSO-R
               MOVE "ERRO AO GRAVAR CABECALHO4" TO WS-MSG
               MOVE FS-RELMOV01             TO WS-FS
               GO TO 9000-ERRO
            END-IF
 
-           WRITE RELMOV01                  FROM WS-CABEC5
+           WRITE REG-RELMOV01                  FROM WS-CABEC5
            IF NOT SUCESSO-R
               MOVE "ERRO AO GRAVAR CABECALHO5" TO WS-MSG
               MOVE FS-RELMOV01             TO WS-FS
@@ -323,13 +504,28 @@
            MOVE WS-HORAMOVTO               TO LD-HORAMOVTO
            MOVE WS-CODPRODMOVTO            TO LD-CODPRODMOVTO
 
-           IF WS-TIPOMOVTO = 'E'
-              MOVE WS-QTDMOVTO             TO LD-QTDMOVTO
+           EVALUATE TRUE
+              WHEN MOVTO-ENTRADA
+                 MOVE WS-QTDMOVTO          TO WS-QTD-LIQUIDA
+              WHEN MOVTO-SAIDA
+                 MULTIPLY WS-QTDMOVTO BY -1 GIVING WS-QTD-LIQUIDA
+              WHEN MOVTO-TRANSFERENCIA
+                 MOVE ZERO                 TO WS-QTD-LIQUIDA
+           END-EVALUATE
+           MOVE WS-QTD-LIQUIDA             TO LD-QTDMOVTO
+
+           IF MOVTO-TRANSFERENCIA
+              MOVE WS-LOCORIGEM-MOVTO      TO LD-LOCORIGEM
+              MOVE WS-LOCDESTINO-MOVTO     TO LD-LOCDESTINO
            ELSE
-              MULTIPLY WS-QTDMOVTO BY -1 GIVING LD-QTDMOVTO
+              MOVE SPACES                  TO LD-LOCORIGEM
+                                              LD-LOCDESTINO
            END-IF
 
-           WRITE RELMOV01                  FROM WS-LINDET
+           ADD WS-QTD-LIQUIDA              TO WS-SUBTOTAL-PROD
+           MOVE WS-CODPRODMOVTO            TO WS-CODPRODMOVTO-ANT
+
+           WRITE REG-RELMOV01                  FROM WS-LINDET
            IF NOT SUCESSO-R
               MOVE "ERRO AO GRAVAR DETALHE" TO WS-MSG
               MOVE FS-RELMOV01             TO WS-FS
@@ -337,16 +533,103 @@
            END-IF
            ADD 1                           TO WS-CTLIN
            ADD 1                           TO WS-CTIMPRESSO
+
+           MOVE WS-NUMMOVTO                TO LC-NUMMOVTO
+           MOVE WS-DATAMOVTO               TO LC-DATAMOVTO
+           MOVE WS-HORAMOVTO               TO LC-HORAMOVTO
+           MOVE WS-CODPRODMOVTO            TO LC-CODPRODMOVTO
+           MOVE WS-QTD-LIQUIDA             TO LC-QTDMOVTO
+           WRITE REG-RELMOVCSV                 FROM WS-LINCSV
+           IF NOT SUCESSO-C
+              MOVE "ERRO AO GRAVAR RELMOVCSV" TO WS-MSG
+              MOVE FS-RELMOVCSV            TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       2250-IMPRIMIR-SUBTOTAL.
+           MOVE WS-CODPRODMOVTO-ANT        TO LS-CODPRODMOVTO
+           MOVE WS-SUBTOTAL-PROD           TO LS-QTDLIQUIDA
+
+           WRITE REG-RELMOV01                  FROM WS-LINSUB
+           IF NOT SUCESSO-R
+              MOVE "ERRO AO GRAVAR SUBTOTAL" TO WS-MSG
+              MOVE FS-RELMOV01             TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           ADD 1                           TO WS-CTLIN
+
+           PERFORM 2270-ATUALIZAR-ESTOQUE
+
+           MOVE ZEROS                      TO WS-SUBTOTAL-PROD
+           .
+       2270-ATUALIZAR-ESTOQUE.
+           MOVE WS-CODPRODMOVTO-ANT        TO CODPROD-V
+           READ VCADPRD
+              INVALID KEY
+                 ADD 1                     TO WS-CTNAOENCONTRADO
+              NOT INVALID KEY
+                 ADD WS-SUBTOTAL-PROD      TO QTDEST-V
+                 REWRITE REG-VCADPRD
+                 IF NOT SUCESSO-V
+                    MOVE "ERRO AO ATUALIZAR ESTOQUE" TO WS-MSG
+                    MOVE FS-VCADPRD        TO WS-FS
+                    GO TO 9000-ERRO
+                 END-IF
+                 ADD 1                     TO WS-CTATUALIZADO
+           END-READ
+           .
+       2280-COMPARAR-PERIODO.
+           IF HISTORICO-EXISTE
+              COMPUTE WS-VARIACAO-MOVTOS =
+                      WS-CTIMPRESSO - WS-CTIMPRESSO-HIST
+              DISPLAY "==============================================="
+              DISPLAY " PERIODO ANTERIOR (" WS-MES-REF-CAD-HIST "/"
+                      WS-ANO-REF-CAD-HIST "): " WS-CTIMPRESSO-HIST
+                      " MOVIMENTOS IMPRESSOS"
+              DISPLAY " VARIACAO EM RELACAO AO PERIODO ANTERIOR: "
+                      WS-VARIACAO-MOVTOS
+           ELSE
+              DISPLAY "==============================================="
+              DISPLAY " SEM HISTORICO DE PERIODO ANTERIOR"
+           END-IF
+
+           MOVE WS-ANO-REF-CAD             TO WS-ANO-REF-CAD-HIST
+           MOVE WS-MES-REF-CAD             TO WS-MES-REF-CAD-HIST
+           MOVE WS-CTIMPRESSO              TO WS-CTIMPRESSO-HIST
+           OPEN OUTPUT MOVHIST
+           IF NOT SUCESSO-H
+              MOVE "ERRO NA ABERTURA DE MOVHIST" TO WS-MSG
+              MOVE FS-MOVHIST                  TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           WRITE REG-MOVHIST                   FROM WS-REG-MOVHIST
+           IF NOT SUCESSO-H
+              MOVE "ERRO AO GRAVAR MOVHIST"    TO WS-MSG
+              MOVE FS-MOVHIST                  TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           CLOSE MOVHIST
+           .
+       2260-GRAVA-MOVTOEST-REJ.
+           MOVE WS-REG-MOVTOEST            TO WS-REG-MOVTOEST-REJ-MOV
+           MOVE WS-REG-MOVTOEST-REJ        TO REG-MOVTOEST-REJ
+           WRITE REG-MOVTOEST-REJ
+           IF NOT SUCESSO-J
+              MOVE "ERRO GRAVACAO MOVTOEST-REJ" TO WS-MSG
+              MOVE FS-MOVTOEST-REJ         TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           ADD 1                           TO WS-CTREJ
            .
        2300-IMPRIMIR-RODAPE.
            COMPUTE WS-PULA = WS-CTLIN - 48
-           WRITE RELMOV01         FROM WS-RODAPE1 AFTER WS-PULA LINES
+           WRITE REG-RELMOV01         FROM WS-RODAPE1 AFTER WS-PULA LINES
            IF NOT SUCESSO-R
               MOVE "ERRO AO GRAVAR RODAPE1" TO WS-MSG
               MOVE FS-RELMOV01             TO WS-FS
               GO TO 9000-ERRO
            END-IF
-           WRITE RELMOV01         FROM WS-RODAPE2
+           WRITE REG-RELMOV01         FROM WS-RODAPE2
            IF NOT SUCESSO-R
               MOVE "ERRO AO GRAVAR RODAPE2" TO WS-MSG
               MOVE FS-RELMOV01             TO WS-FS
@@ -355,20 +638,28 @@
            MOVE 50                         TO WS-CTLIN
            .
        3000-TERMINO.
+           IF WS-CTIMPRESSO > 0
+              PERFORM 2250-IMPRIMIR-SUBTOTAL
+           END-IF
+
            PERFORM 9000-IMPRIME-DATA
 
            IF WS-CTLIN < 50
               PERFORM 2300-IMPRIMIR-RODAPE
            END-IF
 
+           PERFORM 2280-COMPARAR-PERIODO
            PERFORM 4000-FECHAMENTO-ARQUIVOS
            IF WS-QTDREG-MOVTOEST NOT EQUAL WS-CTLIN
               MOVE 12                      TO RETURN-CODE
               STOP RUN 
            END-IF
 
-           ACCEPT WS-HORA-HORARIO-FINAL    FROM TIME
-           PERFORM 9000-TEMPO-DE-PROCESSAMENTO           
+           ACCEPT WS-HORARIO-FINAL         FROM TIME
+           PERFORM 9000-TEMPO-DE-PROCESSAMENTO
+           MOVE "EX004P16"                 TO WS-BCHLOG-PROGRAMA
+           MOVE WS-CTLIDO                  TO WS-BCHLOG-QTDE
+           PERFORM 9000-GRAVAR-HIST-PROCESSAMENTO
            PERFORM 5000-EXIBIR-RESULTADOS
            .
        5000-EXIBIR-RESULTADOS.
@@ -378,6 +669,10 @@
            DISPLAY " TOTAL DE MOVIMENTOS LIDOS.....: " WS-CTLIDO
            DISPLAY " TOTAL DE PAGINAS IMPRESSAS....: " WS-CTPAG
            DISPLAY " TOTAL DE MOVIMENTOS IMPRESSOS.: " WS-CTIMPRESSO
+           DISPLAY " TOTAL DE MOVIMENTOS REJEITADOS: " WS-CTREJ
+           DISPLAY " TOTAL DE PRODUTOS ATUALIZADOS..: " WS-CTATUALIZADO
+           DISPLAY " TOTAL DE PRODUTOS NAO ENCONTRADOS: "
+                                               WS-CTNAOENCONTRADO
            DISPLAY "==================================================="
            DISPLAY " TEMPO TOTAL DE PROCESSAMENTO  : " 
                                                WS-TEMPO-PROCESSAMENTO-F
@@ -401,8 +696,30 @@
               MOVE FS-RELMOV01             TO WS-FS
               GO TO 9000-ERRO
            END-IF
+      *FECHAMENTO DO MOVTOEST-REJ
+           CLOSE MOVTOEST-REJ
+           IF FS-MOVTOEST-REJ NOT = '00'
+              MOVE "ERRO NO FECHAMENTO MOVTOEST-REJ" TO WS-MSG
+              MOVE FS-MOVTOEST-REJ         TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+      *FECHAMENTO DO VCADPRD
+           CLOSE VCADPRD
+           IF FS-VCADPRD NOT = '00'
+              MOVE "ERRO NO FECHAMENTO VCADPRD" TO WS-MSG
+              MOVE FS-VCADPRD              TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+      *FECHAMENTO DO RELMOVCSV
+           CLOSE RELMOVCSV
+           IF FS-RELMOVCSV NOT = '00'
+              MOVE "ERRO NO FECHAMENTO RELMOVCSV" TO WS-MSG
+              MOVE FS-RELMOVCSV            TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
            .
       *----------------------------------------------------------------*
            COPY ROTERRO.
            COPY ROTPROSS.
-           COPY ROTDATA.
\ No newline at end of file
+           COPY ROTDATA.
+           COPY ROTBCHLOG.
