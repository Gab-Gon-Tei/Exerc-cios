@@ -12,20 +12,32 @@
            DECIMAL-POINT IS COMMA. 
        INPUT-OUTPUT                        SECTION.
        FILE-CONTROL.
-           SELECT CADPROD ASSIGN           TO CADPRD
-           FILE STATUS IS FS-CADPRD.
+           SELECT CADPRD ASSIGN            TO CADPRD
+           FILE STATUS IS FS-CADPRD
            .
-           SELECT VCADPRD ASSIGN           TO VCADPRD
+           SELECT OPTIONAL VCADPRD ASSIGN  TO VCADPRD
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS-VCADPRD.
+           FILE STATUS IS FS-VCADPRD
            RECORD KEY IS CODPROD-V
            .
+           SELECT CADPRD-REJ ASSIGN        TO CADPRD-REJ
+           FILE STATUS IS FS-CADPRD-REJ
+           .
+           SELECT VCADPRD-DIFF ASSIGN      TO VCADPRD-DIFF
+           FILE STATUS IS FS-VCADPRD-DIFF
+           .
+           SELECT ALERTEST ASSIGN          TO ALERTEST
+           FILE STATUS IS FS-ALERTEST
+           .
+           SELECT RELMARGEM ASSIGN         TO RELMARGEM
+           FILE STATUS IS FS-RELMARGEM
+           .
       *--------------------------------------------------------------*  
        DATA                                DIVISION.                    
       *--------------------------------------------------------------*
        FILE                                SECTION.
-       FD  CADPRD.
+       FD  CADPRD
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
@@ -44,23 +56,37 @@
            05 PRECOVENDA                   PIC 9(06)V99.
            05 PERCOMIS                     PIC 9(02)V99.
 
-       FD  VCADPRD.
-           RECORD CONTAINS 69 CHARACTERS
+       FD  VCADPRD
+           RECORD CONTAINS 66 CHARACTERS
            DATA RECORD IS REG-VCADPRD
            .
-       01  REG-VCADPRD.
-           05 CODPROD-V                     PIC X(04).
-           05 DESCPROD-V                    PIC X(20).
-           05 UNIDPROD-V                    PIC X(02).
-           05 LOCALPROD-V                   PIC X(05).
-           05 QTDEST-V                      PIC 9(05).
-           05 QTMAX-V                       PIC 9(05).
-           05 QTMIN-V                       PIC 9(05).
-           05 PRECOCOMPRA-V                 PIC 9(06)V99.
-           05 PRECOVENDA-V                  PIC 9(06)V99.
-           05 PERCOMIS-V                    PIC 9(02)V99.
-      *--------------------------------------------------------------*  
-       WORKING-STORAGE                     SECTION.                     
+           COPY CPVCADPRD.
+
+      *    CADPRD-REJ - REGISTROS FORA DE SEQUENCIA OU DUPLICADOS
+       FD  CADPRD-REJ
+           RECORDING MODE IS F
+           .
+       01  REG-CADPRD-REJ                  PIC X(99).
+
+      *    VCADPRD-DIFF - RELATORIO DE ALTERACOES DO CADASTRO
+       FD  VCADPRD-DIFF
+           RECORDING MODE IS F
+           .
+       01  REG-VCADPRD-DIFF                PIC X(79).
+
+      *    ALERTEST - PRODUTOS COM ESTOQUE NO PONTO DE RESSUPRIMENTO
+       FD  ALERTEST
+           RECORDING MODE IS F
+           .
+       01  REG-ALERTEST                    PIC X(38).
+
+      *    RELMARGEM - MARGEM E COMISSAO POR PRODUTO
+       FD  RELMARGEM
+           RECORDING MODE IS F
+           .
+       01  REG-RELMARGEM                   PIC X(47).
+      *--------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
       *--------------------------------------------------------------*  
        01  WS-REG-CADPRD.
            05 WS-CODPROD                     PIC X(04).
@@ -110,15 +136,96 @@
            05 WS-MIN-FORMATADA               PIC 99.
            05 FILLER                         PIC X VALUE ':'.
            05 WS-SEG-FORMATADA               PIC 99.
-      *--------------------------------------------------------------*  
+      *--------------------------------------------------------------*
        77  FS-CADPRD                         PIC X(02).
        77  FS-VCADPRD                        PIC X(02).
+       77  FS-CADPRD-REJ                     PIC X(02).
+       77  FS-VCADPRD-DIFF                   PIC X(02).
+       01  WS-REG-CADPRD-REJ.
+           05 WS-REG-CADPRD-REJ-PRD          PIC X(69).
+           05 WS-MOTIVO-REJ-PRD              PIC X(30).
+      *----------------------------------------------------------------*
+      *    INSTANTANEO DO VCADPRD ANTERIOR (PARA O RELATORIO DE DIFF)  *
+      *----------------------------------------------------------------*
+       01  WS-TAB-VCADPRD-OLD.
+           05 WS-TAB-VCP-OLD OCCURS 500 TIMES.
+              10 WS-CODPROD-OLD             PIC X(04).
+              10 WS-DESCPROD-OLD            PIC X(20).
+              10 WS-PRECOCOMPRA-OLD         PIC 9(06)V99.
+              10 WS-PRECOVENDA-OLD          PIC 9(06)V99.
+              10 WS-PERCOMIS-OLD            PIC 9(02)V99.
+       77  WS-QTD-VCP-OLD                   PIC 9(04) COMP VALUE 0.
+       77  WS-CTEST-VCP-OLD                  PIC 9(04) VALUE 0.
+       77  WS-IDX-VCP                       PIC 9(04) COMP.
+       77  WS-IDX-VCP-ACHOU                 PIC 9(04) COMP.
+       01  WS-SW-ACHOU-VCP                  PIC X(01).
+           88 ACHOU-VCP                     VALUE 'S'.
+           88 NAO-ACHOU-VCP                 VALUE 'N'.
+       77  WS-CTADD                         PIC 9(04).
+       77  WS-CTALT                         PIC 9(04).
+       77  WS-CTDEL                         PIC 9(04).
+      *----------------------------------------------------------------*
+      *    LINHA DO RELATORIO DE DIFERENCAS                            *
+      *----------------------------------------------------------------*
+       01  WS-LIN-DIFF.
+           05 LD-SITUACAO                  PIC X(10).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LD-CODPROD                   PIC X(04).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LD-DESC-ANTIGA               PIC X(20).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LD-DESC-NOVA                 PIC X(20).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LD-PRECOVENDA-ANTIGO         PIC ZZZ.ZZ9,99.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LD-PRECOVENDA-NOVO           PIC ZZZ.ZZ9,99.
        77  WS-CTLIDO                         PIC 9(03).
        77  WS-CTGRAV                         PIC 9(03).
        77  WS-CTDUP                          PIC 9(03).
        77  WS-CTFORASEQ                      PIC 9(03).
        77  WS-MSG                            PIC X(60).
        77  WS-FS                             PIC X(02).
+       77  FS-ALERTEST                       PIC X(02).
+       77  FS-RELMARGEM                      PIC X(02).
+      *----------------------------------------------------------------*
+      *    ALERTA DE PONTO DE RESSUPRIMENTO (QTDEST <= QTMIN)          *
+      *----------------------------------------------------------------*
+       77  WS-CTALERTA                       PIC 9(04).
+       01  WS-LIN-ALERTA.
+           05 LA-CODPROD                   PIC X(04).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LA-DESCPROD                  PIC X(20).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LA-QTDEST                    PIC ZZZZ9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LA-QTMIN                     PIC ZZZZ9.
+      *----------------------------------------------------------------*
+      *    MARGEM E COMISSAO POR PRODUTO (ORDENADO MENOR MARGEM)       *
+      *----------------------------------------------------------------*
+       01  WS-TAB-MARGEM.
+           05 WS-TAB-MG OCCURS 500 TIMES.
+              10 WS-MG-CODPROD             PIC X(04).
+              10 WS-MG-DESCPROD            PIC X(20).
+              10 WS-MG-MARGEM              PIC S9(06)V99.
+              10 WS-MG-COMISSAO            PIC S9(06)V99.
+       77  WS-QTD-MARGEM                    PIC 9(04) COMP VALUE 0.
+       77  WS-CTEST-MARGEM                   PIC 9(04) VALUE 0.
+       01  WS-MG-AUX.
+           05 WS-MG-AUX-CODPROD             PIC X(04).
+           05 WS-MG-AUX-DESCPROD            PIC X(20).
+           05 WS-MG-AUX-MARGEM              PIC S9(06)V99.
+           05 WS-MG-AUX-COMISSAO            PIC S9(06)V99.
+       77  WS-ORD-I                         PIC 9(04) COMP.
+       77  WS-ORD-J                         PIC 9(04) COMP.
+       77  WS-ORD-LIMITE                    PIC 9(04) COMP.
+       01  WS-LIN-MARGEM.
+           05 LM-CODPROD                   PIC X(04).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LM-DESCPROD                  PIC X(20).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LM-MARGEM                    PIC -ZZ.ZZ9,99.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 LM-COMISSAO                  PIC -ZZ.ZZ9,99.
       *--------------------------------------------------------------*  
        PROCEDURE                           DIVISION.                    
       *--------------------------------------------------------------*  
@@ -135,6 +242,14 @@
                                               WS-CTGRAV
                                               WS-CTDUP
                                               WS-CTFORASEQ
+                                              WS-CTADD
+                                              WS-CTALT
+                                              WS-CTDEL
+                                              WS-CTALERTA
+                                              WS-QTD-VCP-OLD
+                                              WS-QTD-MARGEM
+                                              WS-CTEST-VCP-OLD
+                                              WS-CTEST-MARGEM
            OPEN INPUT CADPRD
            IF FS-CADPRD NOT = '00'
                MOVE 'ERRO ABRINDO ARQUIVO CADPRD' TO WS-MSG
@@ -142,16 +257,70 @@
                PERFORM 9000-ERRO
            END-IF
 
+           PERFORM 1600-CARREGAR-VCADPRD-OLD
+
            OPEN OUTPUT VCADPRD
            IF FS-VCADPRD NOT = '00'
                MOVE 'ERRO ABRINDO ARQUIVO VCADPRD' TO WS-MSG
                MOVE FS-VCADPRD             TO WS-FS
                PERFORM 9000-ERRO
            END-IF
+
+           OPEN OUTPUT CADPRD-REJ
+           IF FS-CADPRD-REJ NOT = '00'
+               MOVE 'ERRO ABRINDO ARQUIVO CADPRD-REJ' TO WS-MSG
+               MOVE FS-CADPRD-REJ          TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
+
+           OPEN OUTPUT VCADPRD-DIFF
+           IF FS-VCADPRD-DIFF NOT = '00'
+               MOVE 'ERRO ABRINDO ARQUIVO VCADPRD-DIFF' TO WS-MSG
+               MOVE FS-VCADPRD-DIFF        TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
+
+           OPEN OUTPUT ALERTEST
+           IF FS-ALERTEST NOT = '00'
+               MOVE 'ERRO ABRINDO ARQUIVO ALERTEST' TO WS-MSG
+               MOVE FS-ALERTEST            TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
+
            PERFORM 1500-LERCADPRD
            .
+       1600-CARREGAR-VCADPRD-OLD.
+           OPEN INPUT VCADPRD
+           IF FS-VCADPRD = '00' OR FS-VCADPRD = '05'
+              PERFORM 1650-LER-VCADPRD-OLD
+              PERFORM 1660-ARMAZENAR-VCADPRD-OLD
+                     UNTIL FS-VCADPRD = '10'
+              CLOSE VCADPRD
+           END-IF
+           .
+       1650-LER-VCADPRD-OLD.
+           READ VCADPRD
+           IF FS-VCADPRD NOT = '00' AND FS-VCADPRD NOT = '10'
+              MOVE 'ERRO LENDO VCADPRD (OLD)' TO WS-MSG
+              MOVE FS-VCADPRD              TO WS-FS
+              PERFORM 9000-ERRO
+           END-IF
+           .
+       1660-ARMAZENAR-VCADPRD-OLD.
+           IF WS-QTD-VCP-OLD < 500
+              ADD 1                        TO WS-QTD-VCP-OLD
+              MOVE CODPROD-V     TO WS-CODPROD-OLD (WS-QTD-VCP-OLD)
+              MOVE DESCPROD-V    TO WS-DESCPROD-OLD (WS-QTD-VCP-OLD)
+              MOVE PRECOCOMPRA-V TO WS-PRECOCOMPRA-OLD (WS-QTD-VCP-OLD)
+              MOVE PRECOVENDA-V  TO WS-PRECOVENDA-OLD (WS-QTD-VCP-OLD)
+              MOVE PERCOMIS-V    TO WS-PERCOMIS-OLD (WS-QTD-VCP-OLD)
+           ELSE
+              ADD 1                        TO WS-CTEST-VCP-OLD
+           END-IF
+           PERFORM 1650-LER-VCADPRD-OLD
+           .
        1500-LERCADPRD.
-           READ CADPRD INTO REG-CADPRD
+           READ CADPRD INTO WS-REG-CADPRD
            IF FS-CADPRD = '00'
                ADD 1 TO WS-CTLIDO
            ELSE 
@@ -163,16 +332,24 @@
            END-IF
            .
        2000-PROCESSAR.
-           MOVE WS-REG-CADPRD              TO REG-VCADPRD
            WRITE REG-VCADPRD               FROM WS-REG-CADPRD
-           
+
            EVALUATE FS-VCADPRD
                WHEN '00'
                    ADD 1 TO WS-CTGRAV
+                   PERFORM 2150-COMPARAR-CADASTRO
+                   PERFORM 2190-VERIFICAR-ESTOQUE-BAIXO
+                   PERFORM 2195-ACUMULAR-MARGEM
                WHEN '21'
                    ADD 1 TO WS-CTFORASEQ
+                   MOVE 'REGISTRO FORA DE SEQUENCIA'
+                                           TO WS-MOTIVO-REJ-PRD
+                   PERFORM 2100-GRAVA-CADPRD-REJ
                WHEN '22'
                    ADD 1 TO WS-CTDUP
+                   MOVE 'CODIGO DE PRODUTO DUPLICADO'
+                                           TO WS-MOTIVO-REJ-PRD
+                   PERFORM 2100-GRAVA-CADPRD-REJ
                WHEN OTHER
                    MOVE 'ERRO GRAVANDO PRODUTO' TO WS-MSG
                    MOVE FS-VCADPRD         TO WS-FS
@@ -180,13 +357,159 @@
                END-EVALUATE
            PERFORM 1500-LERCADPRD
            .
+       2100-GRAVA-CADPRD-REJ.
+           MOVE WS-REG-CADPRD              TO WS-REG-CADPRD-REJ-PRD
+           MOVE WS-REG-CADPRD-REJ          TO REG-CADPRD-REJ
+           WRITE REG-CADPRD-REJ
+           IF FS-CADPRD-REJ NOT = '00'
+               MOVE 'ERRO GRAVANDO CADPRD-REJ' TO WS-MSG
+               MOVE FS-CADPRD-REJ          TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
+           .
+       2150-COMPARAR-CADASTRO.
+           SET NAO-ACHOU-VCP               TO TRUE
+           MOVE ZERO                       TO WS-IDX-VCP-ACHOU
+           IF WS-QTD-VCP-OLD > 0
+              PERFORM 2160-PROCURAR-VCADPRD-OLD
+                  VARYING WS-IDX-VCP FROM 1 BY 1
+                  UNTIL WS-IDX-VCP > WS-QTD-VCP-OLD
+           END-IF
+
+           IF NAO-ACHOU-VCP
+              ADD 1                        TO WS-CTADD
+              MOVE "INCLUSAO"              TO LD-SITUACAO
+              MOVE WS-CODPROD              TO LD-CODPROD
+              MOVE SPACES                  TO LD-DESC-ANTIGA
+              MOVE WS-DESCPROD             TO LD-DESC-NOVA
+              MOVE ZERO                    TO LD-PRECOVENDA-ANTIGO
+              MOVE WS-PRECOVENDA           TO LD-PRECOVENDA-NOVO
+              PERFORM 2170-GRAVA-LINHA-DIFF
+           ELSE
+              IF WS-DESCPROD    NOT = WS-DESCPROD-OLD (WS-IDX-VCP-ACHOU)
+              OR WS-PRECOCOMPRA NOT =
+                                 WS-PRECOCOMPRA-OLD (WS-IDX-VCP-ACHOU)
+              OR WS-PRECOVENDA  NOT =
+                                 WS-PRECOVENDA-OLD (WS-IDX-VCP-ACHOU)
+              OR WS-PERCOMIS    NOT = WS-PERCOMIS-OLD (WS-IDX-VCP-ACHOU)
+                 ADD 1                     TO WS-CTALT
+                 MOVE "ALTERACAO"          TO LD-SITUACAO
+                 MOVE WS-CODPROD           TO LD-CODPROD
+                 MOVE WS-DESCPROD-OLD (WS-IDX-VCP-ACHOU)
+                                           TO LD-DESC-ANTIGA
+                 MOVE WS-DESCPROD          TO LD-DESC-NOVA
+                 MOVE WS-PRECOVENDA-OLD (WS-IDX-VCP-ACHOU)
+                                           TO LD-PRECOVENDA-ANTIGO
+                 MOVE WS-PRECOVENDA        TO LD-PRECOVENDA-NOVO
+                 PERFORM 2170-GRAVA-LINHA-DIFF
+              END-IF
+              MOVE SPACES TO WS-CODPROD-OLD (WS-IDX-VCP-ACHOU)
+           END-IF
+           .
+       2160-PROCURAR-VCADPRD-OLD.
+           IF NAO-ACHOU-VCP
+           AND WS-CODPROD-OLD (WS-IDX-VCP) = WS-CODPROD
+              SET ACHOU-VCP                TO TRUE
+              MOVE WS-IDX-VCP              TO WS-IDX-VCP-ACHOU
+           END-IF
+           .
+       2170-GRAVA-LINHA-DIFF.
+           WRITE REG-VCADPRD-DIFF              FROM WS-LIN-DIFF
+           IF FS-VCADPRD-DIFF NOT = '00'
+               MOVE 'ERRO GRAVANDO VCADPRD-DIFF' TO WS-MSG
+               MOVE FS-VCADPRD-DIFF        TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
+           .
+       2180-VERIFICAR-REMOVIDO.
+           IF WS-CODPROD-OLD (WS-IDX-VCP) NOT = SPACES
+              ADD 1                        TO WS-CTDEL
+              MOVE "EXCLUSAO"              TO LD-SITUACAO
+              MOVE WS-CODPROD-OLD (WS-IDX-VCP) TO LD-CODPROD
+              MOVE WS-DESCPROD-OLD (WS-IDX-VCP) TO LD-DESC-ANTIGA
+              MOVE SPACES                  TO LD-DESC-NOVA
+              MOVE WS-PRECOVENDA-OLD (WS-IDX-VCP)
+                                           TO LD-PRECOVENDA-ANTIGO
+              MOVE ZERO                    TO LD-PRECOVENDA-NOVO
+              PERFORM 2170-GRAVA-LINHA-DIFF
+           END-IF
+           .
+       2190-VERIFICAR-ESTOQUE-BAIXO.
+           IF WS-QTDEST <= WS-QTMIN
+              ADD 1                        TO WS-CTALERTA
+              MOVE WS-CODPROD              TO LA-CODPROD
+              MOVE WS-DESCPROD             TO LA-DESCPROD
+              MOVE WS-QTDEST               TO LA-QTDEST
+              MOVE WS-QTMIN                TO LA-QTMIN
+              WRITE REG-ALERTEST           FROM WS-LIN-ALERTA
+              IF FS-ALERTEST NOT = '00'
+                  MOVE 'ERRO GRAVANDO ALERTEST' TO WS-MSG
+                  MOVE FS-ALERTEST         TO WS-FS
+                  PERFORM 9000-ERRO
+              END-IF
+           END-IF
+           .
+       2195-ACUMULAR-MARGEM.
+           IF WS-QTD-MARGEM < 500
+              ADD 1                        TO WS-QTD-MARGEM
+              MOVE WS-CODPROD    TO WS-MG-CODPROD (WS-QTD-MARGEM)
+              MOVE WS-DESCPROD   TO WS-MG-DESCPROD (WS-QTD-MARGEM)
+              COMPUTE WS-MG-MARGEM (WS-QTD-MARGEM) =
+                      WS-PRECOVENDA - WS-PRECOCOMPRA
+              COMPUTE WS-MG-COMISSAO (WS-QTD-MARGEM) =
+                      WS-MG-MARGEM (WS-QTD-MARGEM) * WS-PERCOMIS / 100
+           ELSE
+              ADD 1                        TO WS-CTEST-MARGEM
+           END-IF
+           .
        3000-TERMINO.
+           IF WS-QTD-VCP-OLD > 0
+              PERFORM 2180-VERIFICAR-REMOVIDO
+                  VARYING WS-IDX-VCP FROM 1 BY 1
+                  UNTIL WS-IDX-VCP > WS-QTD-VCP-OLD
+           END-IF
+
            DISPLAY '==================================================='
            DISPLAY 'TOTAL DE REGISTROS LIDOS: ' WS-CTLIDO
            DISPLAY 'TOTAL DE REGISTROS GRAVADOS: ' WS-CTGRAV
            DISPLAY 'TOTAL DE REGISTROS DUPLICADOS: ' WS-CTDUP
            DISPLAY 'TOTAL DE REGISTROS FORA SEQUENCIA: ' WS-CTFORASEQ
-           DISPLAY '===================================================' 
+           DISPLAY 'TOTAL DE PRODUTOS INCLUIDOS: ' WS-CTADD
+           DISPLAY 'TOTAL DE PRODUTOS ALTERADOS: ' WS-CTALT
+           DISPLAY 'TOTAL DE PRODUTOS EXCLUIDOS: ' WS-CTDEL
+           DISPLAY 'TOTAL DE PRODUTOS EM PONTO DE RESSUPRIMENTO: '
+                   WS-CTALERTA
+           DISPLAY 'TOTAL DE VCADPRD-OLD DESCARTADOS (LIMITE): '
+                   WS-CTEST-VCP-OLD
+           DISPLAY 'TOTAL DE PRODUTOS DESCARTADOS DA MARGEM: '
+                   WS-CTEST-MARGEM
+           DISPLAY '==================================================='
+
+           PERFORM 2500-ORDENAR-MARGEM
+           OPEN OUTPUT RELMARGEM
+           IF FS-RELMARGEM NOT = '00'
+               MOVE 'ERRO ABRINDO ARQUIVO RELMARGEM' TO WS-MSG
+               MOVE FS-RELMARGEM           TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
+           IF WS-QTD-MARGEM > 0
+              PERFORM 2600-IMPRIMIR-MARGEM
+                  VARYING WS-ORD-I FROM 1 BY 1
+                  UNTIL WS-ORD-I > WS-QTD-MARGEM
+           END-IF
+           CLOSE RELMARGEM
+           IF FS-RELMARGEM NOT = '00'
+               MOVE 'ERRO FECHANDO ARQUIVO RELMARGEM' TO WS-MSG
+               MOVE FS-RELMARGEM           TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
+
+           CLOSE ALERTEST
+           IF FS-ALERTEST NOT = '00'
+               MOVE 'ERRO FECHANDO ARQUIVO ALERTEST' TO WS-MSG
+               MOVE FS-ALERTEST            TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
 
            CLOSE CADPRD
            IF FS-CADPRD NOT = '00'
@@ -201,9 +524,59 @@
                MOVE FS-VCADPRD             TO WS-FS
                PERFORM 9000-ERRO
            END-IF
+
+           CLOSE CADPRD-REJ
+           IF FS-CADPRD-REJ NOT = '00'
+               MOVE 'ERRO FECHANDO ARQUIVO CADPRD-REJ' TO WS-MSG
+               MOVE FS-CADPRD-REJ          TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
+
+           CLOSE VCADPRD-DIFF
+           IF FS-VCADPRD-DIFF NOT = '00'
+               MOVE 'ERRO FECHANDO ARQUIVO VCADPRD-DIFF' TO WS-MSG
+               MOVE FS-VCADPRD-DIFF        TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
+           .
+       2500-ORDENAR-MARGEM.
+           IF WS-QTD-MARGEM > 1
+              PERFORM 2510-PASSE-EXTERNO
+                  VARYING WS-ORD-I FROM 1 BY 1
+                  UNTIL WS-ORD-I >= WS-QTD-MARGEM
+           END-IF
+           .
+       2510-PASSE-EXTERNO.
+           COMPUTE WS-ORD-LIMITE = WS-QTD-MARGEM - WS-ORD-I
+           PERFORM 2520-PASSE-INTERNO
+               VARYING WS-ORD-J FROM 1 BY 1
+               UNTIL WS-ORD-J > WS-ORD-LIMITE
+           .
+       2520-PASSE-INTERNO.
+           IF WS-MG-MARGEM (WS-ORD-J) > WS-MG-MARGEM (WS-ORD-J + 1)
+              PERFORM 2530-TROCAR-MARGEM
+           END-IF
+           .
+       2530-TROCAR-MARGEM.
+           MOVE WS-TAB-MG (WS-ORD-J)       TO WS-MG-AUX
+           MOVE WS-TAB-MG (WS-ORD-J + 1)   TO WS-TAB-MG (WS-ORD-J)
+           MOVE WS-MG-AUX
+                             TO WS-TAB-MG (WS-ORD-J + 1)
+           .
+       2600-IMPRIMIR-MARGEM.
+           MOVE WS-MG-CODPROD (WS-ORD-I)   TO LM-CODPROD
+           MOVE WS-MG-DESCPROD (WS-ORD-I)  TO LM-DESCPROD
+           MOVE WS-MG-MARGEM (WS-ORD-I)    TO LM-MARGEM
+           MOVE WS-MG-COMISSAO (WS-ORD-I)  TO LM-COMISSAO
+           WRITE REG-RELMARGEM             FROM WS-LIN-MARGEM
+           IF FS-RELMARGEM NOT = '00'
+               MOVE 'ERRO GRAVANDO RELMARGEM' TO WS-MSG
+               MOVE FS-RELMARGEM          TO WS-FS
+               PERFORM 9000-ERRO
+           END-IF
            .
-           9999-IMPRIME-DATA-HORA.
-           ACCEPT WS-DATE-SYS FROM DATE 
+       9999-IMPRIME-DATA-HORA.
+           ACCEPT WS-DATE-SYS FROM DATE
 
            MOVE WS-ANO-SYS              TO WS-ANO-FORMATADA
            MOVE WS-MES-SYS              TO WS-MES-FORMATADA
@@ -216,7 +589,7 @@
            MOVE WS-SEG-SYS              TO WS-SEG-FORMATADA
 
            DISPLAY '*-------------------------------------------------*'
-           DISPLAY 'DATA : ' WS-DATE-FORMATADA
+           DISPLAY 'DATA : ' WS-DATA-FORMATADA
                    ' HORA : ' WS-TIME-FORMATADA
            DISPLAY '*-------------------------------------------------*'
            .
