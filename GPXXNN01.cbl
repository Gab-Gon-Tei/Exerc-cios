@@ -0,0 +1,285 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         GPXXNN01.
+       AUTHOR.                             GABRIEL.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN ASSIGN             TO UT-S-SYSIN
+           FILE STATUS IS FS-SYSIN
+           .
+           SELECT SIMULOUT ASSIGN          TO UT-S-SIMULOUT
+           FILE STATUS IS FS-SIMULOUT
+           .
+           SELECT SIMUL-REJ ASSIGN         TO UT-S-SIMULREJ
+           FILE STATUS IS FS-SIMUL-REJ
+           .
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       FILE                                SECTION.
+      *    SYSIN - UM CARTAO POR SIMULACAO DE EMPRESTIMO
+       FD  SYSIN
+           RECORDING MODE IS F
+           .
+       01  REG-SYSIN.
+           05 VAL-EMPRESTIMO-IN             PIC 9(09)V99.
+           05 JUROS-IN                      PIC 9(03)V99.
+           05 QTD-PARCELAS-IN               PIC 9(03).
+           05 QTD-TAXAS-IN                  PIC 9(01).
+           05 TAB-TAXAS-IN OCCURS 5 TIMES   PIC 9(03)V99.
+           05 FILLER                        PIC X(35).
+
+      *    SIMULOUT - REGISTRO DURAVEL DE CADA SIMULACAO PROCESSADA
+       FD  SIMULOUT
+           RECORDING MODE IS F
+           .
+       01  REG-SIMULOUT                     PIC X(48).
+
+      *    SIMUL-REJ - SIMULACOES COM JUROS OU PARCELAS INVALIDOS
+       FD  SIMUL-REJ
+           RECORDING MODE IS F
+           .
+       01  REG-SIMUL-REJ                    PIC X(49).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+       01  WS-REG-SYSIN.
+           05 WS-VAL-EMPRESTIMO             PIC 9(09)V99.
+           05 WS-JUROS                      PIC 9(03)V99.
+           05 WS-QTD-PARCELAS               PIC 9(03).
+           05 WS-QTD-TAXAS                  PIC 9(01).
+           05 WS-TAB-TAXAS OCCURS 5 TIMES   PIC 9(03)V99.
+           05 FILLER                        PIC X(35).
+      *----------------------------------------------------------------*
+       77  WS-VAL-PARCELA                   PIC 9(09)V99.
+       77  WS-SOMA-PARCELAS                 PIC 9(11)V99.
+       77  WS-SALDO-DEVEDOR                 PIC 9(09)V99.
+       77  WS-JUROS-PARCELA                 PIC 9(09)V99.
+       77  WS-AMORT-PARCELA                 PIC 9(09)V99.
+       77  WS-TAXA-CMP-PARCELA              PIC 9(09)V99.
+       77  WS-TAXA-CMP-TOTAL                PIC 9(11)V99.
+       77  WS-IDX-PARCELA                   PIC 9(03) COMP.
+       77  WS-IDX-TAXA                      PIC 9(01) COMP.
+       77  WS-CONTSIM                       PIC 9(05).
+       77  WS-CONTSIMPROCESS                PIC 9(05).
+       77  WS-CONTSIMREJ                    PIC 9(05).
+      *----------------------------------------------------------------*
+       01  WS-SW-SIMULACAO                  PIC X(01).
+           88 SIMUL-VALIDA                          VALUE 'S'.
+           88 SIMUL-INVALIDA                        VALUE 'N'.
+       77  WS-MOTIVO-REJ-SIM                PIC X(30).
+      *----------------------------------------------------------------*
+       01  WS-LIN-SIMULOUT.
+           05 LS-CONTSIM                    PIC 9(05).
+           05 LS-VAL-EMPRESTIMO             PIC 9(09)V99.
+           05 LS-JUROS                      PIC 9(03)V99.
+           05 LS-QTD-PARCELAS               PIC 9(03).
+           05 LS-VAL-PARCELA                PIC 9(09)V99.
+           05 LS-SOMA-PARCELAS              PIC 9(11)V99.
+
+       01  WS-LIN-SIMUL-REJ.
+           05 LR-VAL-EMPRESTIMO             PIC 9(09)V99.
+           05 LR-JUROS                      PIC 9(03)V99.
+           05 LR-QTD-PARCELAS               PIC 9(03).
+           05 LR-MOTIVO                     PIC X(30).
+      *----------------------------------------------------------------*
+       77  FS-SYSIN                         PIC X(02).
+       77  FS-SIMULOUT                      PIC X(02).
+       77  FS-SIMUL-REJ                     PIC X(02).
+       77  WS-MSG                           PIC X(60).
+       77  WS-FS                            PIC X(02).
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+       0000-GPXXNN01.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESSAR
+               UNTIL FS-SYSIN = '10'
+           PERFORM 3000-TERMINO
+           STOP RUN
+           .
+      *
+       1000-INICIALIZAR.
+           MOVE ZERO                       TO WS-CONTSIM
+                                              WS-CONTSIMPROCESS
+                                              WS-CONTSIMREJ
+           OPEN INPUT SYSIN
+           IF FS-SYSIN NOT = '00'
+              MOVE 'ERRO DE ABERTURA SYSIN' TO WS-MSG
+              MOVE FS-SYSIN                 TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           OPEN OUTPUT SIMULOUT
+           IF FS-SIMULOUT NOT = '00'
+              MOVE 'ERRO DE ABERTURA SIMULOUT' TO WS-MSG
+              MOVE FS-SIMULOUT              TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           OPEN OUTPUT SIMUL-REJ
+           IF FS-SIMUL-REJ NOT = '00'
+              MOVE 'ERRO DE ABERTURA SIMUL-REJ' TO WS-MSG
+              MOVE FS-SIMUL-REJ             TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           PERFORM 1500-LER-SYSIN
+           .
+      *
+       1500-LER-SYSIN.
+           READ SYSIN                       INTO WS-REG-SYSIN
+           IF FS-SYSIN = '00'
+              ADD 1                         TO WS-CONTSIM
+           ELSE
+              IF FS-SYSIN NOT = '10'
+                 MOVE 'ERRO DE LEITURA SYSIN' TO WS-MSG
+                 MOVE FS-SYSIN              TO WS-FS
+                 GO TO 9000-ERRO
+              END-IF
+           END-IF
+           .
+       2000-PROCESSAR.
+           PERFORM 2050-VALIDAR-SIMULACAO
+           IF SIMUL-VALIDA
+              PERFORM 2100-CALCULAR-PARCELA
+              DISPLAY "*----------------------------------------------*"
+              DISPLAY "NUMERO DA SIMULACAO....: " WS-CONTSIM
+              DISPLAY "VALOR DO EMPRESTIMO....: " WS-VAL-EMPRESTIMO
+              DISPLAY "JUROS..................: " WS-JUROS
+              DISPLAY "QTDE. DE PARCELAS......: " WS-QTD-PARCELAS
+              DISPLAY "VALOR DA PARCELA.......: " WS-VAL-PARCELA
+              DISPLAY "VALOR TOTAL............: " WS-SOMA-PARCELAS
+              DISPLAY "*----------------------------------------------*"
+
+              MOVE WS-VAL-EMPRESTIMO        TO WS-SALDO-DEVEDOR
+              PERFORM 2200-IMPRIMIR-AMORTIZACAO
+                  VARYING WS-IDX-PARCELA FROM 1 BY 1
+                  UNTIL WS-IDX-PARCELA > WS-QTD-PARCELAS
+
+              IF WS-QTD-TAXAS > 0
+                 DISPLAY "-- COMPARATIVO DE TAXAS ALTERNATIVAS --"
+                 PERFORM 2300-COMPARAR-TAXAS
+                     VARYING WS-IDX-TAXA FROM 1 BY 1
+                     UNTIL WS-IDX-TAXA > WS-QTD-TAXAS
+              END-IF
+
+              PERFORM 2400-GRAVA-SIMULOUT
+              ADD 1                         TO WS-CONTSIMPROCESS
+           ELSE
+              PERFORM 2900-GRAVA-SIMUL-REJ
+           END-IF
+           PERFORM 1500-LER-SYSIN
+           .
+       2050-VALIDAR-SIMULACAO.
+           SET SIMUL-VALIDA                 TO TRUE
+           IF WS-JUROS NOT > ZERO
+              SET SIMUL-INVALIDA            TO TRUE
+              MOVE "TAXA DE JUROS INVALIDA" TO WS-MOTIVO-REJ-SIM
+           ELSE
+              IF WS-QTD-PARCELAS = ZERO
+                 SET SIMUL-INVALIDA         TO TRUE
+                 MOVE "QUANTIDADE PARCELAS INVALIDA"
+                                             TO WS-MOTIVO-REJ-SIM
+              ELSE
+                 IF WS-QTD-TAXAS > 5
+                    SET SIMUL-INVALIDA      TO TRUE
+                    MOVE "QUANTIDADE DE TAXAS INVALIDA"
+                                             TO WS-MOTIVO-REJ-SIM
+                 END-IF
+              END-IF
+           END-IF
+           .
+       2100-CALCULAR-PARCELA.
+           COMPUTE WS-VAL-PARCELA ROUNDED =
+                   (WS-VAL-EMPRESTIMO * WS-JUROS / 100) /
+                   (1 - 1 / (1 + WS-JUROS / 100) ** WS-QTD-PARCELAS)
+           COMPUTE WS-SOMA-PARCELAS ROUNDED =
+                   WS-VAL-PARCELA * WS-QTD-PARCELAS
+           .
+       2200-IMPRIMIR-AMORTIZACAO.
+           COMPUTE WS-JUROS-PARCELA ROUNDED =
+                   WS-SALDO-DEVEDOR * WS-JUROS / 100
+           COMPUTE WS-AMORT-PARCELA ROUNDED =
+                   WS-VAL-PARCELA - WS-JUROS-PARCELA
+           SUBTRACT WS-AMORT-PARCELA        FROM WS-SALDO-DEVEDOR
+           DISPLAY "PARCELA " WS-IDX-PARCELA
+                   " AMORTIZACAO: " WS-AMORT-PARCELA
+                   " JUROS: " WS-JUROS-PARCELA
+                   " SALDO: " WS-SALDO-DEVEDOR
+           .
+       2300-COMPARAR-TAXAS.
+           COMPUTE WS-TAXA-CMP-PARCELA ROUNDED =
+                   (WS-VAL-EMPRESTIMO *
+                       WS-TAB-TAXAS (WS-IDX-TAXA) / 100) /
+                   (1 - 1 / (1 + WS-TAB-TAXAS (WS-IDX-TAXA) / 100)
+                       ** WS-QTD-PARCELAS)
+           COMPUTE WS-TAXA-CMP-TOTAL ROUNDED =
+                   WS-TAXA-CMP-PARCELA * WS-QTD-PARCELAS
+           DISPLAY "TAXA: " WS-TAB-TAXAS (WS-IDX-TAXA)
+                   " PARCELA: " WS-TAXA-CMP-PARCELA
+                   " TOTAL: " WS-TAXA-CMP-TOTAL
+           .
+       2400-GRAVA-SIMULOUT.
+           MOVE WS-CONTSIM                  TO LS-CONTSIM
+           MOVE WS-VAL-EMPRESTIMO           TO LS-VAL-EMPRESTIMO
+           MOVE WS-JUROS                    TO LS-JUROS
+           MOVE WS-QTD-PARCELAS             TO LS-QTD-PARCELAS
+           MOVE WS-VAL-PARCELA              TO LS-VAL-PARCELA
+           MOVE WS-SOMA-PARCELAS            TO LS-SOMA-PARCELAS
+           WRITE REG-SIMULOUT               FROM WS-LIN-SIMULOUT
+           IF FS-SIMULOUT NOT = '00'
+              MOVE 'ERRO DE GRAVACAO SIMULOUT' TO WS-MSG
+              MOVE FS-SIMULOUT              TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       2900-GRAVA-SIMUL-REJ.
+           ADD 1                            TO WS-CONTSIMREJ
+           MOVE WS-VAL-EMPRESTIMO           TO LR-VAL-EMPRESTIMO
+           MOVE WS-JUROS                    TO LR-JUROS
+           MOVE WS-QTD-PARCELAS             TO LR-QTD-PARCELAS
+           MOVE WS-MOTIVO-REJ-SIM           TO LR-MOTIVO
+           WRITE REG-SIMUL-REJ              FROM WS-LIN-SIMUL-REJ
+           IF FS-SIMUL-REJ NOT = '00'
+              MOVE 'ERRO DE GRAVACAO SIMUL-REJ' TO WS-MSG
+              MOVE FS-SIMUL-REJ             TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+       3000-TERMINO.
+           CLOSE SYSIN
+           IF FS-SYSIN NOT = '00'
+              MOVE 'ERRO DE FECHAMENTO SYSIN' TO WS-MSG
+              MOVE FS-SYSIN                 TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           CLOSE SIMULOUT
+           IF FS-SIMULOUT NOT = '00'
+              MOVE 'ERRO DE FECHAMENTO SIMULOUT' TO WS-MSG
+              MOVE FS-SIMULOUT              TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           CLOSE SIMUL-REJ
+           IF FS-SIMUL-REJ NOT = '00'
+              MOVE 'ERRO DE FECHAMENTO SIMUL-REJ' TO WS-MSG
+              MOVE FS-SIMUL-REJ             TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           .
+           DISPLAY "*----------------------------------------------*"
+           DISPLAY "TOTAL DE SIMULACOES LIDAS........: " WS-CONTSIM
+           DISPLAY "TOTAL DE SIMULACOES PROCESSADAS..: "
+                   WS-CONTSIMPROCESS
+           DISPLAY "TOTAL DE SIMULACOES REJEITADAS...: " WS-CONTSIMREJ
+           DISPLAY "*----------------------------------------------*"
+           DISPLAY "*      TERMINO NORMAL DO GPXXNN01               *"
+           DISPLAY "*----------------------------------------------*"
+           .
+       COPY ROTERRO.
