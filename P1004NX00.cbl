@@ -22,6 +22,12 @@
            SELECT EXTTDO25 ASSIGN            TO UT-S-EXTTDO25
            FILE STATUS IS FS-EXTTDO25
            .
+           SELECT EXTTDO-OUTROS ASSIGN       TO UT-S-EXTTDOOU
+           FILE STATUS IS FS-EXTTDO-OUTROS
+           .
+           SELECT OPTIONAL DBGCTL ASSIGN     TO DBGCTL
+           FILE STATUS IS FS-DBGCTL
+           .
       *----------------------------------------------------------------*
        DATA                                DIVISION.
       *----------------------------------------------------------------*
@@ -31,7 +37,7 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
-           RECORD CONTAINS 44 CHARACTERS
+           RECORD CONTAINS 45 CHARACTERS
            DATA RECORD IS REG-EXTTORD
            .
            COPY CPEXTTOR REPLACING ==::== BY ====.
@@ -39,7 +45,7 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
-           RECORD CONTAINS 44 CHARACTERS
+           RECORD CONTAINS 45 CHARACTERS
            DATA RECORD IS REG-EXTTDO24
            .
            COPY CPEXTT24 REPLACING ==::== BY ====.
@@ -47,10 +53,23 @@
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
-           RECORD CONTAINS 44 CHARACTERS
+           RECORD CONTAINS 45 CHARACTERS
            DATA RECORD IS REG-EXTTDO25
            .
            COPY CPEXTT25 REPLACING ==::== BY ====.
+       FD  EXTTDO-OUTROS
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS REG-EXTTDO99
+           .
+           COPY CPEXTT99 REPLACING ==::== BY ====.
+      *    DBGCTL - CONTROLE EXTERNO DO SWITCH WRK-DEBUG
+       FD  DBGCTL
+           RECORDING MODE IS F
+           .
+       01  REG-DBGCTL                      PIC X(01).
       *----------------------------------------------------------------*
        WORKING-STORAGE                     SECTION.
       *----------------------------------------------------------------*
@@ -66,6 +85,7 @@
       *----------------------------------------------------------------*
            COPY CPEXTT24 REPLACING ==::== BY ==WS-==.
            COPY CPEXTT25 REPLACING ==::== BY ==WS-==.
+           COPY CPEXTT99 REPLACING ==::== BY ==WS-==.
            COPY CPEXTTOR REPLACING ==::== BY ==WS-==.
       *----------------------------------------------------------------*
       *    VARIAVEIS DE TRABALHO
@@ -74,12 +94,37 @@
            05 WS-CONTEXTTORD               PIC 9(03).
            05 WS-CONTEXTTDO24              PIC 9(03).
            05 WS-CONTEXTTDO25              PIC 9(03).
+           05 WS-CONTEXTTDO-OUTROS         PIC 9(03).
+           05 WS-CONTEXTTDO-SOMA           PIC 9(03).
+      *----------------------------------------------------------------*
+      *    TABELA DE ROTEAMENTO ANO -> ARQUIVO DE SAIDA                *
+      *    NOVOS ANOS SAO ACRESCENTADOS EM 1050-CARREGAR-TAB-ANO SEM   *
+      *    ALTERAR A LOGICA DE ROTEAMENTO EM 2050-LOCALIZAR-ANO        *
+      *----------------------------------------------------------------*
+       01  WS-TAB-ANO-ARQ.
+           05 WS-TAB-ANO-ITEM OCCURS 10 TIMES.
+              10 WS-TAB-ANO                PIC 9(04).
+              10 WS-TAB-IDX-ARQ            PIC 9(01).
+                 88 TAB-ARQ-24                     VALUE 1.
+                 88 TAB-ARQ-25                     VALUE 2.
+       77  WS-QTD-TAB-ANO                  PIC 9(02) COMP VALUE 0.
+       77  WS-IDX-TAB-ANO                  PIC 9(02) COMP.
+       77  WS-IDX-ARQ                      PIC 9(01).
+           88 IDX-ARQ-24                           VALUE 1.
+           88 IDX-ARQ-25                           VALUE 2.
+           88 IDX-ARQ-OUTROS                       VALUE 9.
+
+       01  WS-SW-TRAILER-EXTTORD           PIC X(01) VALUE "N".
+           88 TRAILER-EXTTORD-VISTO                VALUE "S".
       *----------------------------------------------------------------*
       *VARIAVEIS DE FILE STATUS
       *----------------------------------------------------------------*
        77  FS-EXTTORD                      PIC X(02).
        77  FS-EXTTDO24                     PIC X(02).
        77  FS-EXTTDO25                     PIC X(02).
+       77  FS-EXTTDO-OUTROS                PIC X(02).
+       77  FS-DBGCTL                       PIC X(02).
+           88 SUCESSO-DBG                         VALUE '00'.
       *----------------------------------------------------------------*
       * MENSAGENS DE ERRO
       *----------------------------------------------------------------*
@@ -113,10 +158,32 @@
        77  WS-MSG09                        PIC X(60)
                                                    VALUE
            "ERRO DE FECHAMENTO EXTTDO25".
+       77  WS-MSG10                        PIC X(60)
+                                                   VALUE
+           "ERRO DE ABERTURA EXTTDO-OUTROS".
+       77  WS-MSG11                        PIC X(60)
+                                                   VALUE
+           "ERRO DE GRAVACAO EXTTDO-OUTROS".
+       77  WS-MSG12                        PIC X(60)
+                                                   VALUE
+           "ERRO DE FECHAMENTO EXTTDO-OUTROS".
+       77  WS-MSG13                        PIC X(60)
+                                                   VALUE
+           "TOTAIS DE SAIDA NAO RECONCILIAM COM EXTTORD".
+       77  WS-MSG14                        PIC X(60)
+                                                   VALUE
+           "EXTTORD SEM HEADER".
+       77  WS-MSG15                        PIC X(60)
+                                                   VALUE
+           "EXTTORD TRAILER DIVERGENTE".
+       77  WS-MSG16                        PIC X(60)
+                                                   VALUE
+           "EXTTORD SEM TRAILER".
       *----------------------------------------------------------------*
        PROCEDURE                           DIVISION.
       *----------------------------------------------------------------*
        0000-P104NX00.
+           PERFORM 1010-LER-CONTROLE-DEBUG
            IF WRK-DEBUG-SIM
               DISPLAY "0000-P104NX00"
            END-IF
@@ -137,6 +204,12 @@
               MOVE FS-EXTTORD              TO WS-FS
               GO TO 9000-ERRO
            END-IF
+           READ EXTTORD INTO WS-REG-EXTTORD
+           IF FS-EXTTORD NOT = '00' OR WS-TIPO-REG-EXTTORD NOT = 'H'
+              MOVE WS-MSG14                TO WS-MSG
+              MOVE FS-EXTTORD              TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
            OPEN OUTPUT EXTTDO24
            IF FS-EXTTDO24 NOT = '00'
               MOVE WS-MSG02                TO WS-MSG
@@ -149,8 +222,37 @@
               MOVE FS-EXTTDO25             TO WS-FS
               GO TO 9000-ERRO
            END-IF
+           OPEN OUTPUT EXTTDO-OUTROS
+           IF FS-EXTTDO-OUTROS NOT = '00'
+              MOVE WS-MSG10                TO WS-MSG
+              MOVE FS-EXTTDO-OUTROS        TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+           PERFORM 1050-CARREGAR-TAB-ANO
            PERFORM 1500-LER-EXTTORD
            .
+      *
+       1010-LER-CONTROLE-DEBUG.
+           OPEN INPUT DBGCTL
+           IF SUCESSO-DBG
+              READ DBGCTL                  INTO WRK-DEBUG
+              CLOSE DBGCTL
+           END-IF
+           .
+      *
+       1050-CARREGAR-TAB-ANO.
+           IF WRK-DEBUG-SIM
+              DISPLAY "1050-CARREGAR-TAB-ANO"
+           END-IF
+           ADD 1                        TO WS-QTD-TAB-ANO
+           MOVE 2024                    TO WS-TAB-ANO (WS-QTD-TAB-ANO)
+           MOVE 1
+                       TO WS-TAB-IDX-ARQ (WS-QTD-TAB-ANO)
+           ADD 1                        TO WS-QTD-TAB-ANO
+           MOVE 2025                    TO WS-TAB-ANO (WS-QTD-TAB-ANO)
+           MOVE 2
+                       TO WS-TAB-IDX-ARQ (WS-QTD-TAB-ANO)
+           .
       *
        1500-LER-EXTTORD.
            IF WRK-DEBUG-SIM
@@ -158,24 +260,45 @@
            END-IF.
            READ EXTTORD INTO WS-REG-EXTTORD
            IF FS-EXTTORD = '00'
-              ADD 1                        TO WS-CONTEXTTORD
+              IF WS-TIPO-REG-EXTTORD = 'T'
+                 PERFORM 1550-VALIDAR-TRAILER-EXTTORD
+                 MOVE '10'                 TO FS-EXTTORD
+              ELSE
+                 ADD 1                     TO WS-CONTEXTTORD
+              END-IF
            ELSE
-              IF FS-EXTTORD NOT = '10'
-              MOVE WS-MSG04                TO WS-MSG
+              IF FS-EXTTORD = '10'
+                 IF NOT TRAILER-EXTTORD-VISTO
+                    MOVE WS-MSG16          TO WS-MSG
+                    MOVE FS-EXTTORD        TO WS-FS
+                    GO TO 9000-ERRO
+                 END-IF
+              ELSE
+                 MOVE WS-MSG04             TO WS-MSG
+                 MOVE FS-EXTTORD           TO WS-FS
+                 GO TO 9000-ERRO
+              END-IF
+           END-IF
+           .
+       1550-VALIDAR-TRAILER-EXTTORD.
+           SET TRAILER-EXTTORD-VISTO       TO TRUE
+           IF WS-CONTEXTTORD NOT = WS-QTDREG-EXTTORD
+              MOVE WS-MSG15                TO WS-MSG
               MOVE FS-EXTTORD              TO WS-FS
               GO TO 9000-ERRO
-              END-IF
            END-IF
            .
        2000-PROCESSAR.
            IF WRK-DEBUG-SIM
               DISPLAY "2000-PROCESSAR"
            END-IF
-      
-      *SEPARANDO POR ANO -> 24 OU 25 
-           EVALUATE TRUE
-              WHEN WS-ANO-ORD = 2024
-                   MOVE WS-REG-EXTTORD     TO WS-REG-EXTTDO24
+
+      *SEPARANDO POR ANO CONFORME WS-TAB-ANO-ARQ
+           PERFORM 2050-LOCALIZAR-ANO
+           EVALUATE WS-IDX-ARQ
+              WHEN 1
+                   MOVE WS-DADOS-EXTTORD   TO WS-DET-EXTTDO24
+                   MOVE "D"                TO WS-TIPO-REG-EXTTDO24
                    WRITE REG-EXTTDO24 FROM WS-REG-EXTTDO24
                    IF FS-EXTTDO24 = "00"
                       ADD 1                TO WS-CONTEXTTDO24
@@ -184,8 +307,9 @@
                       MOVE FS-EXTTDO24     TO WS-FS
                       GO TO 9000-ERRO
                    END-IF
-              WHEN WS-ANO-ORD = 2025
-                   MOVE WS-REG-EXTTORD     TO WS-REG-EXTTDO25
+              WHEN 2
+                   MOVE WS-DADOS-EXTTORD   TO WS-DET-EXTTDO25
+                   MOVE "D"                TO WS-TIPO-REG-EXTTDO25
                    WRITE REG-EXTTDO25 FROM WS-REG-EXTTDO25
                    IF FS-EXTTDO25 = "00"
                       ADD 1                TO WS-CONTEXTTDO25
@@ -194,14 +318,77 @@
                       MOVE FS-EXTTDO25     TO WS-FS
                       GO TO 9000-ERRO
                    END-IF
+              WHEN OTHER
+                   MOVE WS-DADOS-EXTTORD   TO WS-DET-EXTTDO99
+                   MOVE "D"                TO WS-TIPO-REG-EXTTDO99
+                   WRITE REG-EXTTDO99      FROM WS-REG-EXTTDO99
+                   IF FS-EXTTDO-OUTROS = "00"
+                      ADD 1                TO WS-CONTEXTTDO-OUTROS
+                   ELSE
+                      MOVE WS-MSG11        TO WS-MSG
+                      MOVE FS-EXTTDO-OUTROS TO WS-FS
+                      GO TO 9000-ERRO
+                   END-IF
            END-EVALUATE
            PERFORM 1500-LER-EXTTORD
            .
+      *
+       2050-LOCALIZAR-ANO.
+           IF WRK-DEBUG-SIM
+              DISPLAY "2050-LOCALIZAR-ANO"
+           END-IF
+           MOVE 9                          TO WS-IDX-ARQ
+           IF WS-QTD-TAB-ANO > 0
+              PERFORM 2060-COMPARAR-ANO
+                  VARYING WS-IDX-TAB-ANO FROM 1 BY 1
+                  UNTIL WS-IDX-TAB-ANO > WS-QTD-TAB-ANO
+           END-IF
+           .
+       2060-COMPARAR-ANO.
+           IF WS-TAB-ANO (WS-IDX-TAB-ANO) = WS-ANO-ORD
+              MOVE WS-TAB-IDX-ARQ (WS-IDX-TAB-ANO) TO WS-IDX-ARQ
+           END-IF
+           .
       *
        3000-TERMINO.
            IF WRK-DEBUG-SIM
               DISPLAY "3000-TERMINO"
            END-IF
+           MOVE "T"                        TO WS-TIPO-REG-EXTTDO24
+           MOVE WS-CONTEXTTDO24            TO WS-QTDREG-EXTTDO24
+           WRITE REG-EXTTDO24 FROM WS-REG-EXTTDO24
+           IF FS-EXTTDO24 NOT = "00"
+              MOVE WS-MSG05                TO WS-MSG
+              MOVE FS-EXTTDO24             TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+
+           MOVE "T"                        TO WS-TIPO-REG-EXTTDO25
+           MOVE WS-CONTEXTTDO25            TO WS-QTDREG-EXTTDO25
+           WRITE REG-EXTTDO25 FROM WS-REG-EXTTDO25
+           IF FS-EXTTDO25 NOT = "00"
+              MOVE WS-MSG06                TO WS-MSG
+              MOVE FS-EXTTDO25             TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+
+           MOVE "T"                        TO WS-TIPO-REG-EXTTDO99
+           MOVE WS-CONTEXTTDO-OUTROS       TO WS-QTDREG-EXTTDO99
+           WRITE REG-EXTTDO99 FROM WS-REG-EXTTDO99
+           IF FS-EXTTDO-OUTROS NOT = "00"
+              MOVE WS-MSG11                TO WS-MSG
+              MOVE FS-EXTTDO-OUTROS        TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
+
+           COMPUTE WS-CONTEXTTDO-SOMA = WS-CONTEXTTDO24
+                                       + WS-CONTEXTTDO25
+                                       + WS-CONTEXTTDO-OUTROS
+           IF WS-CONTEXTTDO-SOMA NOT = WS-CONTEXTTORD
+              DISPLAY WS-MSG13
+              MOVE 16                      TO RETURN-CODE
+           END-IF
+
            CLOSE EXTTORD
            IF FS-EXTTORD NOT = '00'
               MOVE WS-MSG07                TO WS-MSG
@@ -221,11 +408,18 @@
               MOVE FS-EXTTDO25             TO WS-FS
               GO TO 9000-ERRO
            END-IF
+           CLOSE EXTTDO-OUTROS
+           IF FS-EXTTDO-OUTROS NOT = '00'
+              MOVE WS-MSG12                TO WS-MSG
+              MOVE FS-EXTTDO-OUTROS        TO WS-FS
+              GO TO 9000-ERRO
+           END-IF
            .
            DISPLAY "==================================================="
            DISPLAY " REGISTROS ANALISADOS.....: " WS-CONTEXTTORD
            DISPLAY " REGISTROS 2024...........: " WS-CONTEXTTDO24
            DISPLAY " REGISTROS 2025...........: " WS-CONTEXTTDO25
+           DISPLAY " REGISTROS OUTROS ANOS....: " WS-CONTEXTTDO-OUTROS
            DISPLAY "==================================================="
            .
        COPY ROTERRO.
