@@ -0,0 +1,78 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         PGMAUX02.
+       AUTHOR.                             GABRIEL.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+      *    FAIXAS DE ATRASO E RESPECTIVAS TAXAS DE JUROS/MULTA
+      *    (0-30 / 31-60 / 61-90 / ACIMA DE 90 DIAS)
+      *----------------------------------------------------------------*
+       77  WS-PC-JUROS                     PIC 9(02)V99.
+       77  WS-PC-MULTA                     PIC 9(02)V99.
+       77  WS-VL-JUROS                     PIC 9(08)V99.
+       77  WS-VL-MULTA                     PIC 9(08)V99.
+      *----------------------------------------------------------------*
+       LINKAGE                             SECTION.
+      *----------------------------------------------------------------*
+       01  WS-TOTALDIVIDA                  PIC 9(08)V99.
+       01  WS-RESP                         PIC X(01).
+           88 RESP-OK                              VALUE '0'.
+           88 RESP-REJEITADO                       VALUE '1'.
+       01  WS-DIVIDACALC                   PIC 9(08)V99.
+       01  WS-DIASATRASO                   PIC 9(03).
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION
+           USING WS-TOTALDIVIDA
+                 WS-RESP
+                 WS-DIVIDACALC
+                 WS-DIASATRASO.
+      *----------------------------------------------------------------*
+       0000-PGMAUX02.
+           SET RESP-OK                     TO TRUE
+           PERFORM 1000-VALIDAR-ENTRADA
+           IF RESP-OK
+              PERFORM 2000-DETERMINAR-FAIXA
+              PERFORM 3000-CALCULAR-DIVIDA
+           END-IF
+           GOBACK
+           .
+       1000-VALIDAR-ENTRADA.
+           IF WS-TOTALDIVIDA IS NOT NUMERIC
+           OR WS-DIASATRASO  IS NOT NUMERIC
+              SET RESP-REJEITADO           TO TRUE
+           END-IF
+           .
+       2000-DETERMINAR-FAIXA.
+           EVALUATE TRUE
+              WHEN WS-DIASATRASO <= 30
+                 MOVE 1,00                 TO WS-PC-JUROS
+                 MOVE 2,00                 TO WS-PC-MULTA
+              WHEN WS-DIASATRASO <= 60
+                 MOVE 2,00                 TO WS-PC-JUROS
+                 MOVE 5,00                 TO WS-PC-MULTA
+              WHEN WS-DIASATRASO <= 90
+                 MOVE 3,00                 TO WS-PC-JUROS
+                 MOVE 8,00                 TO WS-PC-MULTA
+              WHEN OTHER
+                 MOVE 5,00                 TO WS-PC-JUROS
+                 MOVE 10,00                TO WS-PC-MULTA
+           END-EVALUATE
+           .
+       3000-CALCULAR-DIVIDA.
+           COMPUTE WS-VL-JUROS = WS-TOTALDIVIDA * WS-PC-JUROS / 100
+           COMPUTE WS-VL-MULTA = WS-TOTALDIVIDA * WS-PC-MULTA / 100
+           COMPUTE WS-DIVIDACALC = WS-TOTALDIVIDA
+                                 + WS-VL-JUROS
+                                 + WS-VL-MULTA
+           .
