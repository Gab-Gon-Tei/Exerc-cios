@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------*
+      *    BMOVTOES - LAYOUT DO ARQUIVO MOVTOEST (H/D/T)                *
+      *    REGISTRO DE DETALHE (D) SUPORTA E/S/T (TRANSFERENCIA)       *
+      *----------------------------------------------------------------*
+       01  WS-REG-MOVTOEST.
+           05 WS-TIPO-REG-MOVTO            PIC X(01).
+           05 WS-DADOS-MOVTOEST            PIC X(42).
+       01  WS-REG-MOVTOEST-H REDEFINES WS-REG-MOVTOEST.
+           05 FILLER                       PIC X(01).
+           05 WS-ANO-MES-REF-CAD.
+              10 WS-ANO-REF-CAD-H          PIC 9(04).
+              10 WS-MES-REF-CAD-H          PIC 9(02).
+           05 FILLER                       PIC X(36).
+       01  WS-REG-MOVTOEST-D REDEFINES WS-REG-MOVTOEST.
+           05 FILLER                       PIC X(01).
+           05 WS-NUMMOVTO                  PIC 9(07).
+           05 WS-DATAMOVTO                 PIC X(08).
+           05 WS-HORAMOVTO                 PIC X(06).
+           05 WS-CODPRODMOVTO              PIC 9(04).
+           05 WS-QTDMOVTO                  PIC 9(06).
+           05 WS-TIPOMOVTO                 PIC X(01).
+           88 MOVTO-ENTRADA                        VALUE "E".
+           88 MOVTO-SAIDA                          VALUE "S".
+           88 MOVTO-TRANSFERENCIA                  VALUE "T".
+           05 WS-LOCORIGEM-MOVTO           PIC X(05).
+           05 WS-LOCDESTINO-MOVTO          PIC X(05).
+       01  WS-REG-MOVTOEST-T REDEFINES WS-REG-MOVTOEST.
+           05 FILLER                       PIC X(01).
+           05 WS-QTDREG-MOVTOEST           PIC 9(07).
+           05 FILLER                       PIC X(35).
