@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      *    CPBCHLOG - LAYOUT DO HISTORICO DE EXECUCOES EM BATCH        *
+      *               (BCHHIST) - UM REGISTRO POR RUN DE CADA JOB      *
+      *               QUE USA VARDATA/VARPROSS PARA MEDIR TEMPO        *
+      *----------------------------------------------------------------*
+       01  REG-BCHHIST                     PIC X(60).
+       01  WS-REG-BCHHIST.
+           05 WS-BCHLOG-PROGRAMA           PIC X(08).
+           05 WS-BCHLOG-DATA.
+              10 WS-BCHLOG-ANO             PIC 9(04).
+              10 WS-BCHLOG-MES             PIC 9(02).
+              10 WS-BCHLOG-DIA             PIC 9(02).
+           05 WS-BCHLOG-HORA-INICIAL.
+              10 WS-BCHLOG-HORA-INI        PIC 9(02).
+              10 WS-BCHLOG-MIN-INI         PIC 9(02).
+              10 WS-BCHLOG-SEG-INI         PIC 9(02).
+           05 WS-BCHLOG-HORA-FINAL.
+              10 WS-BCHLOG-HORA-FIM        PIC 9(02).
+              10 WS-BCHLOG-MIN-FIM         PIC 9(02).
+              10 WS-BCHLOG-SEG-FIM         PIC 9(02).
+           05 WS-BCHLOG-TEMPO-PROC.
+              10 WS-BCHLOG-TEMPO-HORA      PIC 9(02).
+              10 WS-BCHLOG-TEMPO-MIN       PIC 9(02).
+              10 WS-BCHLOG-TEMPO-SEG       PIC 9(02).
+           05 WS-BCHLOG-QTDE               PIC 9(07).
+           05 FILLER                       PIC X(19).
