@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *    CPCLIMOV - LAYOUT DO ARQUIVO CLIMOV (H/D/T)                  *
+      *----------------------------------------------------------------*
+       01  REG-CLIMOV.
+           05 TIPO-REG-CLIMOV              PIC X(01).
+           05 DADOS-CLIMOV                 PIC X(94).
+       01  REG-CLIMOV-H REDEFINES REG-CLIMOV.
+           05 FILLER                       PIC X(01).
+           05 FILLER                       PIC X(94).
+       01  REG-CLIMOV-D REDEFINES REG-CLIMOV.
+           05 FILLER                       PIC X(01).
+           05 CODCLI-M                     PIC X(04).
+           05 NOMECLI-M                    PIC X(25).
+           05 ENDCLI-M                     PIC X(30).
+           05 FONECLI-M                    PIC X(10).
+           05 CPFCLI-M                     PIC X(11).
+           05 TOTALDIVIDA-M                PIC 9(08)V99.
+           05 TIPOMOV-M                    PIC X(01).
+           05 DIASATRASO-M                 PIC 9(03).
+       01  REG-CLIMOV-T REDEFINES REG-CLIMOV.
+           05 FILLER                       PIC X(01).
+           05 QTDREG-CLIMOV                PIC 9(07).
+           05 FILLER                       PIC X(87).
