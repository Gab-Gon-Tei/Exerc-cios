@@ -0,0 +1,7 @@
+       01  REG-CLINEW.
+           05 CODCLI-N                     PIC X(04).
+           05 NOMECLI-N                    PIC X(25).
+           05 ENDCLI-N                     PIC X(30).
+           05 FONECLI-N                    PIC X(10).
+           05 CPFCLI-N                     PIC X(11).
+           05 TOTALDIVIDA-N                PIC 9(08)V99.
