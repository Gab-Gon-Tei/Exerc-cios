@@ -0,0 +1,7 @@
+       01  REG-CLIOLD.
+           05 CODCLI-O                     PIC X(04).
+           05 NOMECLI-O                    PIC X(25).
+           05 ENDCLI-O                     PIC X(30).
+           05 FONECLI-O                    PIC X(10).
+           05 CPFCLI-O                     PIC X(11).
+           05 TOTALDIVIDA-O                PIC 9(08)V99.
