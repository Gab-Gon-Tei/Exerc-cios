@@ -0,0 +1,10 @@
+       01  ::REG-EXTTDO24.
+           05 ::TIPO-REG-EXTTDO24          PIC X(01).
+           05 ::DADOS-EXTTDO24             PIC X(44).
+       01  ::REG-EXTTDO24-D REDEFINES ::REG-EXTTDO24.
+           05 FILLER                       PIC X(01).
+           05 ::DET-EXTTDO24               PIC X(44).
+       01  ::REG-EXTTDO24-T REDEFINES ::REG-EXTTDO24.
+           05 FILLER                       PIC X(01).
+           05 ::QTDREG-EXTTDO24            PIC 9(07).
+           05 FILLER                       PIC X(37).
