@@ -0,0 +1,10 @@
+       01  ::REG-EXTTDO25.
+           05 ::TIPO-REG-EXTTDO25          PIC X(01).
+           05 ::DADOS-EXTTDO25             PIC X(44).
+       01  ::REG-EXTTDO25-D REDEFINES ::REG-EXTTDO25.
+           05 FILLER                       PIC X(01).
+           05 ::DET-EXTTDO25               PIC X(44).
+       01  ::REG-EXTTDO25-T REDEFINES ::REG-EXTTDO25.
+           05 FILLER                       PIC X(01).
+           05 ::QTDREG-EXTTDO25            PIC 9(07).
+           05 FILLER                       PIC X(37).
