@@ -0,0 +1,10 @@
+       01  ::REG-EXTTDO99.
+           05 ::TIPO-REG-EXTTDO99          PIC X(01).
+           05 ::DADOS-EXTTDO99             PIC X(44).
+       01  ::REG-EXTTDO99-D REDEFINES ::REG-EXTTDO99.
+           05 FILLER                       PIC X(01).
+           05 ::DET-EXTTDO99               PIC X(44).
+       01  ::REG-EXTTDO99-T REDEFINES ::REG-EXTTDO99.
+           05 FILLER                       PIC X(01).
+           05 ::QTDREG-EXTTDO99            PIC 9(07).
+           05 FILLER                       PIC X(37).
