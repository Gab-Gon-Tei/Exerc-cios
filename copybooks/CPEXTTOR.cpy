@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *    CPEXTTOR - LAYOUT DO EXTRATO EXTTORD (H/D/T)                 *
+      *----------------------------------------------------------------*
+       01  ::REG-EXTTORD.
+           05 ::TIPO-REG-EXTTORD           PIC X(01).
+           05 ::DADOS-EXTTORD              PIC X(44).
+       01  ::REG-EXTTORD-H REDEFINES ::REG-EXTTORD.
+           05 FILLER                       PIC X(01).
+           05 FILLER                       PIC X(44).
+       01  ::REG-EXTTORD-D REDEFINES ::REG-EXTTORD.
+           05 FILLER                       PIC X(01).
+           05 ::ANO-ORD                    PIC 9(04).
+           05 ::MES-ORD                    PIC 9(02).
+           05 ::DIA-ORD                    PIC 9(02).
+           05 ::NUM-PEDIDO                 PIC 9(08).
+           05 ::COD-CLIENTE                PIC 9(06).
+           05 ::VALOR-PEDIDO               PIC 9(09)V99.
+           05 FILLER                       PIC X(11).
+       01  ::REG-EXTTORD-T REDEFINES ::REG-EXTTORD.
+           05 FILLER                       PIC X(01).
+           05 ::QTDREG-EXTTORD             PIC 9(07).
+           05 FILLER                       PIC X(37).
