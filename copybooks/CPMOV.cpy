@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *    CPMOV - FLAGS DE CONTROLE PADRAO DOS PROGRAMAS DE MOVIMENTO *
+      *----------------------------------------------------------------*
+       01  WRK-FLAGS-SWITCHES.
+           05  WRK-DEBUG                   PIC X(01) VALUE "N".
+               88  WRK-DEBUG-NAO                       VALUE "N".
+               88  WRK-DEBUG-SIM                        VALUE "S".
