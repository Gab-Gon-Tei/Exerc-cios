@@ -0,0 +1,11 @@
+       01  REG-VCADPRD.
+           05 CODPROD-V                     PIC X(04).
+           05 DESCPROD-V                    PIC X(20).
+           05 UNIDPROD-V                    PIC X(02).
+           05 LOCALPROD-V                   PIC X(05).
+           05 QTDEST-V                      PIC 9(05).
+           05 QTMAX-V                       PIC 9(05).
+           05 QTMIN-V                       PIC 9(05).
+           05 PRECOCOMPRA-V                 PIC 9(06)V99.
+           05 PRECOVENDA-V                  PIC 9(06)V99.
+           05 PERCOMIS-V                    PIC 9(02)V99.
