@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------*
+      *    ROTBCHLOG - ROTINA PADRAO DE GRAVACAO NO HISTORICO DE       *
+      *                EXECUCOES EM BATCH (BCHHIST)                   *
+      *    O PROGRAMA CHAMADOR DEVE PREENCHER WS-BCHLOG-PROGRAMA E     *
+      *    WS-BCHLOG-QTDE ANTES DE EXECUTAR ESTA ROTINA. A GRAVACAO    *
+      *    E FEITA EM MELHOR ESFORCO -- UMA FALHA NO HISTORICO NAO     *
+      *    INTERROMPE O JOB PRINCIPAL.                                 *
+      *----------------------------------------------------------------*
+       9000-GRAVAR-HIST-PROCESSAMENTO.
+           ACCEPT WS-DATA-SYS              FROM DATE YYYYMMDD
+           MOVE WS-ANO                     TO WS-BCHLOG-ANO
+           MOVE WS-MES                     TO WS-BCHLOG-MES
+           MOVE WS-DIA                     TO WS-BCHLOG-DIA
+           MOVE WS-HORA-INICIAL            TO WS-BCHLOG-HORA-INI
+           MOVE WS-MIN-INICIAL             TO WS-BCHLOG-MIN-INI
+           MOVE WS-SEG-INICIAL             TO WS-BCHLOG-SEG-INI
+           MOVE WS-HORA-FINAL              TO WS-BCHLOG-HORA-FIM
+           MOVE WS-MIN-FINAL               TO WS-BCHLOG-MIN-FIM
+           MOVE WS-SEG-FINAL               TO WS-BCHLOG-SEG-FIM
+           MOVE WS-TEMPO-HORA-F            TO WS-BCHLOG-TEMPO-HORA
+           MOVE WS-TEMPO-MIN-F             TO WS-BCHLOG-TEMPO-MIN
+           MOVE WS-TEMPO-SEG-F             TO WS-BCHLOG-TEMPO-SEG
+
+           OPEN EXTEND BCHHIST
+           IF FS-BCHHIST NOT = "00"
+              OPEN OUTPUT BCHHIST
+           END-IF
+           IF FS-BCHHIST = "00"
+              WRITE REG-BCHHIST            FROM WS-REG-BCHHIST
+              CLOSE BCHHIST
+           END-IF
+           .
