@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *    ROTDATA - ROTINAS PADRAO DE FORMATACAO E IMPRESSAO DE DATA  *
+      *----------------------------------------------------------------*
+       9000-FORMATA-DATA-HORA.
+           MOVE WS-DIA                     TO WS-DIA-F
+           MOVE WS-MES                     TO WS-MES-F
+           MOVE WS-ANO                     TO WS-ANO-F
+           MOVE WS-HORA                    TO WS-HORA-F
+           MOVE WS-MIN                     TO WS-MIN-F
+           MOVE WS-SEG                     TO WS-SEG-F
+           .
+       9000-IMPRIME-DATA.
+           ACCEPT WS-DATA-SYS              FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SYS              FROM TIME
+           PERFORM 9000-FORMATA-DATA-HORA
+           DISPLAY "==================================================="
+           DISPLAY " DATA...: " WS-DATA-FORMATADA
+                   "   HORA...: " WS-HORA-FORMATADA
+           DISPLAY "==================================================="
+           .
