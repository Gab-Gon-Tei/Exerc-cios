@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *    ROTERRO - ROTINA PADRAO DE TRATAMENTO DE ERRO               *
+      *    EXIBE A MENSAGEM E O FILE STATUS DO ERRO E ENCERRA O JOB    *
+      *----------------------------------------------------------------*
+       9000-ERRO.
+           DISPLAY "==================================================="
+           DISPLAY " ERRO NO PROCESSAMENTO"
+           DISPLAY " MENSAGEM.......: " WS-MSG
+           DISPLAY " FILE STATUS....: " WS-FS
+           DISPLAY "==================================================="
+           MOVE 16                          TO RETURN-CODE
+           STOP RUN
+           .
