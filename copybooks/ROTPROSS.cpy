@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      *    ROTPROSS - ROTINA PADRAO DE CALCULO DO TEMPO DE             *
+      *               PROCESSAMENTO DO JOB (WS-HORARIO-INICIAL A       *
+      *               WS-HORARIO-FINAL)                                *
+      *----------------------------------------------------------------*
+       9000-TEMPO-DE-PROCESSAMENTO.
+           COMPUTE WS-SEGUNDOS-INICIAL =
+                (WS-HORA-INICIAL * 3600) + (WS-MIN-INICIAL * 60)
+                 + WS-SEG-INICIAL
+           COMPUTE WS-SEGUNDOS-FINAL =
+                (WS-HORA-FINAL * 3600) + (WS-MIN-FINAL * 60)
+                 + WS-SEG-FINAL
+           IF WS-SEGUNDOS-FINAL < WS-SEGUNDOS-INICIAL
+              COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                   86400 + WS-SEGUNDOS-FINAL - WS-SEGUNDOS-INICIAL
+           ELSE
+              COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                   WS-SEGUNDOS-FINAL - WS-SEGUNDOS-INICIAL
+           END-IF
+           DIVIDE WS-SEGUNDOS-DECORRIDOS BY 3600
+                GIVING WS-TEMPO-HORA-F
+                REMAINDER WS-SEGUNDOS-DECORRIDOS
+           DIVIDE WS-SEGUNDOS-DECORRIDOS BY 60
+                GIVING WS-TEMPO-MIN-F
+                REMAINDER WS-TEMPO-SEG-F
+           .
