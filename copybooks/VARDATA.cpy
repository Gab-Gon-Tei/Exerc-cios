@@ -0,0 +1,35 @@
+      *----------------------------------------------------------------*
+      *    VARDATA - CAMPOS PADRAO DE DATA/HORA DE SISTEMA E DE        *
+      *              INICIO/FIM DE PROCESSAMENTO                      *
+      *----------------------------------------------------------------*
+       01  WS-DATA-SYS.
+           05 WS-ANO                       PIC 9(04).
+           05 WS-MES                       PIC 9(02).
+           05 WS-DIA                       PIC 9(02).
+       01  WS-HORA-SYS.
+           05 WS-HORA                      PIC 9(02).
+           05 WS-MIN                       PIC 9(02).
+           05 WS-SEG                       PIC 9(02).
+           05 WS-CENT                      PIC 9(02).
+       01  WS-DATA-FORMATADA.
+           05 WS-DIA-F                     PIC 9(02).
+           05 FILLER                       PIC X(01) VALUE "/".
+           05 WS-MES-F                     PIC 9(02).
+           05 FILLER                       PIC X(01) VALUE "/".
+           05 WS-ANO-F                     PIC 9(04).
+       01  WS-HORA-FORMATADA.
+           05 WS-HORA-F                    PIC 9(02).
+           05 FILLER                       PIC X(01) VALUE ":".
+           05 WS-MIN-F                     PIC 9(02).
+           05 FILLER                       PIC X(01) VALUE ":".
+           05 WS-SEG-F                     PIC 9(02).
+       01  WS-HORARIO-INICIAL.
+           05 WS-HORA-INICIAL              PIC 9(02).
+           05 WS-MIN-INICIAL                PIC 9(02).
+           05 WS-SEG-INICIAL                PIC 9(02).
+           05 FILLER                        PIC X(02).
+       01  WS-HORARIO-FINAL.
+           05 WS-HORA-FINAL                 PIC 9(02).
+           05 WS-MIN-FINAL                  PIC 9(02).
+           05 WS-SEG-FINAL                  PIC 9(02).
+           05 FILLER                        PIC X(02).
