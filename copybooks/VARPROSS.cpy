@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *    VARPROSS - CAMPOS PADRAO DE CALCULO DO TEMPO DE             *
+      *               PROCESSAMENTO DO JOB                             *
+      *----------------------------------------------------------------*
+       01  WS-SEGUNDOS-INICIAL             PIC 9(06) COMP.
+       01  WS-SEGUNDOS-FINAL               PIC 9(06) COMP.
+       01  WS-SEGUNDOS-DECORRIDOS          PIC 9(06) COMP.
+       01  WS-TEMPO-PROCESSAMENTO-F.
+           05 WS-TEMPO-HORA-F              PIC 9(02).
+           05 FILLER                       PIC X(01) VALUE ":".
+           05 WS-TEMPO-MIN-F               PIC 9(02).
+           05 FILLER                       PIC X(01) VALUE ":".
+           05 WS-TEMPO-SEG-F               PIC 9(02).
